@@ -0,0 +1,476 @@
+      *================================================================*
+      * CFRECON.cbl - Interest Reconciliation                          *
+      * Arg 1: path to the same batch file CFBATCH was run against     *
+      *        (only action=INTEREST lines are used - see scope note   *
+      *        below)                                                  *
+      * Arg 2: path to CFBATCH's own CSV output for that run           *
+      *        (CFBATCH must have been run with format=CSV)            *
+      * Arg 3/4: optional format=CSV and/or layout=FIXED, either order. *
+      *        format=CSV gives plain-text rows instead of JSON.       *
+      *        layout=FIXED must be given whenever arg 1 was itself    *
+      *        run through CFBATCH with layout=FIXED - it reads arg 1  *
+      *        through the same fixed-column view CFBATCH uses instead *
+      *        of scanning each line for key=value tokens. Without it, *
+      *        a fixed-width arg 1 loads zero INTEREST rows and every  *
+      *        CSV row comes back SKIPPED; CFRECON treats an all-      *
+      *        zero batch table as an error rather than let that pass  *
+      *        as a normal-looking, all-SKIPPED report.                *
+      *                                                                 *
+      * CFBATCH's plain-rate INTEREST action and CFTRXVAL's             *
+      * CALC-INTEREST action grew up as two separate simple-interest    *
+      * formulas over separate accounts: interest = balance *           *
+      * (rate/day_count) * days. CFTRXVAL lets day_count=360 override   *
+      * the 365 CFBATCH always assumes, so the two can quietly drift    *
+      * apart on any batch line that was meant to use a 360-day         *
+      * convention. CFRECON re-derives the interest CFTRXVAL's formula  *
+      * would have posted for each INTEREST line (honoring that line's  *
+      * own day_count= when present) and compares it to what CFBATCH    *
+      * actually posted, one line per account in the CSV file.          *
+      *                                                                 *
+      * Scope: only action=INTEREST lines are cross-checked.            *
+      * action=COMPOUND-INTEREST compounds daily and has no CFTRXVAL    *
+      * equivalent, so those lines are reported as SKIPPED rather than  *
+      * MATCH/MISMATCH. Lines with a negative balance rely on           *
+      * CFBATCH's od_rate overdraft penalty, which CFTRXVAL has no      *
+      * concept of either, so those are SKIPPED too.                    *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CFRECON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-INPUT ASSIGN TO DYNAMIC WS-INFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-INPUT ASSIGN TO DYNAMIC WS-CSVFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-INPUT.
+       01  INPUT-RECORD        PIC X(500).
+
+      * fixed-width alternate view of INPUT-RECORD, used only when
+      * layout=FIXED is given - same column layout as CFBATCH's own
+      * FIXED-INPUT-RECORD so a layout=FIXED batch file reads the
+      * same way in both programs
+           COPY CF-BATCHFX.
+
+       FD  CSV-INPUT.
+       01  CSV-RECORD          PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INFILE           PIC X(200) VALUE SPACES.
+       01  WS-CSVFILE          PIC X(200) VALUE SPACES.
+       01  WS-ARG3             PIC X(200) VALUE SPACES.
+       01  WS-ARG4             PIC X(200) VALUE SPACES.
+       01  WS-OUTPUT-FORMAT    PIC X(4)  VALUE 'JSON'.
+           88  WS-CSV-FORMAT       VALUE 'CSV'.
+       01  WS-INPUT-LAYOUT     PIC X(6) VALUE 'KEYVAL'.
+           88  WS-FIXED-LAYOUT     VALUE 'FIXED'.
+       01  WS-EOF              PIC X VALUE 'N'.
+       01  WS-FIRST-REC        PIC X VALUE 'Y'.
+
+       01  WS-REMAIN           PIC X(500) VALUE SPACES.
+       01  WS-TOKEN            PIC X(250) VALUE SPACES.
+       01  WS-FIELD-NAME       PIC X(30) VALUE SPACES.
+       01  WS-FIELD-VAL        PIC X(200) VALUE SPACES.
+       01  WS-POS              PIC 9(4) VALUE ZEROS.
+
+       01  WS-ACTION           PIC X(20) VALUE SPACES.
+       01  WS-ACCOUNT-ID       PIC X(50) VALUE SPACES.
+       01  WS-BALANCE          PIC S9(13)V99 VALUE ZEROS.
+       01  WS-RATE             PIC 9(3)V9(6) VALUE ZEROS.
+       01  WS-DAYS             PIC 9(5) VALUE ZEROS.
+       01  WS-DAY-COUNT        PIC 9(3) VALUE ZEROS.
+
+      * one table row per action=INTEREST line read out of the
+      * original batch file, keyed by account_id for lookup below
+       01  WS-BATCH-TABLE.
+           05  WS-BT-ENTRY OCCURS 100000 TIMES
+                   INDEXED BY WS-BT-IX.
+               10  WS-BT-ACCOUNT-ID    PIC X(50).
+               10  WS-BT-BALANCE       PIC S9(13)V99.
+               10  WS-BT-RATE          PIC 9(3)V9(6).
+               10  WS-BT-DAYS          PIC 9(5).
+               10  WS-BT-DAY-COUNT     PIC 9(3).
+       01  WS-BT-COUNT         PIC 9(7) VALUE ZEROS.
+       01  WS-BT-FOUND-FLAG    PIC X VALUE 'N'.
+           88  WS-BT-IS-FOUND      VALUE 'Y'.
+
+       01  WS-CSV-ACTION       PIC X(20) VALUE SPACES.
+       01  WS-CSV-ACCOUNT-ID   PIC X(50) VALUE SPACES.
+       01  WS-CSV-INTEREST     PIC S9(13)V99 VALUE ZEROS.
+       01  WS-CSV-POS          PIC 9(4) VALUE ZEROS.
+       01  WS-CSV-REMAIN       PIC X(300) VALUE SPACES.
+       01  WS-CSV-FLD          PIC X(60) VALUE SPACES.
+       01  WS-CSV-FLD-IX       PIC 9(2) VALUE ZEROS.
+
+       01  WS-DAILY-RATE       PIC 9(3)V9(10) VALUE ZEROS.
+       01  WS-EXPECTED-INT     PIC S9(13)V99 VALUE ZEROS.
+       01  WS-VARIANCE         PIC S9(13)V99 VALUE ZEROS.
+       01  WS-VERDICT          PIC X(10) VALUE SPACES.
+           88  WS-IS-MATCH         VALUE 'MATCH'.
+           88  WS-IS-MISMATCH      VALUE 'MISMATCH'.
+           88  WS-IS-SKIPPED       VALUE 'SKIPPED'.
+
+       01  WS-CHECKED-COUNT    PIC 9(7) VALUE ZEROS.
+       01  WS-MATCH-COUNT      PIC 9(7) VALUE ZEROS.
+       01  WS-MISMATCH-COUNT   PIC 9(7) VALUE ZEROS.
+       01  WS-SKIP-COUNT       PIC 9(7) VALUE ZEROS.
+
+       01  WS-BAL-D            PIC -(13).99.
+       01  WS-EXPINT-D         PIC -(13).99.
+       01  WS-ACTINT-D         PIC -(13).99.
+       01  WS-VAR-D            PIC -(13).99.
+       01  WS-CHKCNT-D         PIC Z(6)9.
+       01  WS-MATCNT-D         PIC Z(6)9.
+       01  WS-MISCNT-D         PIC Z(6)9.
+       01  WS-SKPCNT-D         PIC Z(6)9.
+       01  WS-OUT              PIC X(400) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-INFILE FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(WS-INFILE) = SPACES
+               DISPLAY '{"error":"Usage: cfrecon <batch-input-file> '
+                   '<cfbatch-csv-file> [format=CSV]"}'
+               STOP RUN
+           END-IF
+           ACCEPT WS-CSVFILE FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(WS-CSVFILE) = SPACES
+               DISPLAY '{"error":"Usage: cfrecon <batch-input-file> '
+                   '<cfbatch-csv-file> [format=CSV]"}'
+               STOP RUN
+           END-IF
+           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+           ACCEPT WS-ARG4 FROM ARGUMENT-VALUE
+           PERFORM 0050-PARSE-FORMAT-ARG
+           PERFORM 1000-LOAD-BATCH-TABLE
+           IF WS-BT-COUNT = ZEROS
+               DISPLAY '{"error":"No action=INTEREST rows were loaded '
+                   'from the batch input file - if that file was '
+                   'produced with layout=FIXED, pass layout=FIXED as '
+                   'arg 3 or arg 4 here too"}'
+               STOP RUN
+           END-IF
+           IF WS-CSV-FORMAT
+               DISPLAY
+                   'account_id,batch_interest,expected_interest,'
+                   'variance,verdict'
+           ELSE
+               DISPLAY '{"recon_results":['
+           END-IF
+           PERFORM 2000-SCAN-CSV
+           PERFORM 9000-SUMMARY
+           STOP RUN.
+
+       0050-PARSE-FORMAT-ARG.
+           PERFORM 0055-PARSE-ARG3
+           PERFORM 0056-PARSE-ARG4.
+
+       0055-PARSE-ARG3.
+           MOVE ZERO TO WS-POS
+           INSPECT WS-ARG3 TALLYING WS-POS FOR CHARACTERS BEFORE '='
+           IF WS-POS > 0
+               MOVE WS-ARG3(1:WS-POS) TO WS-FIELD-NAME
+               MOVE WS-ARG3(WS-POS + 2:) TO WS-FIELD-VAL
+               PERFORM 0057-APPLY-PARSED-ARG
+           END-IF.
+
+       0056-PARSE-ARG4.
+           MOVE ZERO TO WS-POS
+           INSPECT WS-ARG4 TALLYING WS-POS FOR CHARACTERS BEFORE '='
+           IF WS-POS > 0
+               MOVE WS-ARG4(1:WS-POS) TO WS-FIELD-NAME
+               MOVE WS-ARG4(WS-POS + 2:) TO WS-FIELD-VAL
+               PERFORM 0057-APPLY-PARSED-ARG
+           END-IF.
+
+       0057-APPLY-PARSED-ARG.
+           EVALUATE FUNCTION TRIM(WS-FIELD-NAME)
+               WHEN 'format'
+                   MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(WS-FIELD-VAL)) TO WS-OUTPUT-FORMAT
+               WHEN 'layout'
+                   MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(WS-FIELD-VAL)) TO WS-INPUT-LAYOUT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * STEP 1 - load every action=INTEREST line of the original
+      * batch file into WS-BATCH-TABLE so the CSV scan below can look
+      * each posting's account_id up and re-derive the interest that
+      * CFTRXVAL's formula would have posted for it
+      *----------------------------------------------------------------
+       1000-LOAD-BATCH-TABLE.
+           OPEN INPUT BATCH-INPUT
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ BATCH-INPUT INTO INPUT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 1100-LOAD-BATCH-LINE
+               END-READ
+           END-PERFORM
+           CLOSE BATCH-INPUT.
+
+       1100-LOAD-BATCH-LINE.
+           MOVE SPACES TO WS-ACTION WS-ACCOUNT-ID
+           MOVE ZEROS TO WS-BALANCE WS-RATE WS-DAYS WS-DAY-COUNT
+           IF WS-FIXED-LAYOUT
+               PERFORM 1150-LOAD-FIXED-LINE
+           ELSE
+               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-REMAIN
+               PERFORM UNTIL FUNCTION TRIM(WS-REMAIN) = SPACES
+                   PERFORM 1200-EXTRACT-TOKEN
+                   IF FUNCTION TRIM(WS-TOKEN) NOT = SPACES
+                       PERFORM 1300-PARSE-TOKEN
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF FUNCTION TRIM(WS-ACTION) = 'INTEREST' AND
+                   FUNCTION TRIM(WS-ACCOUNT-ID) NOT = SPACES AND
+                   WS-BT-COUNT < 100000
+               ADD 1 TO WS-BT-COUNT
+               MOVE WS-ACCOUNT-ID TO WS-BT-ACCOUNT-ID(WS-BT-COUNT)
+               MOVE WS-BALANCE    TO WS-BT-BALANCE(WS-BT-COUNT)
+               MOVE WS-RATE       TO WS-BT-RATE(WS-BT-COUNT)
+               MOVE WS-DAYS       TO WS-BT-DAYS(WS-BT-COUNT)
+               MOVE WS-DAY-COUNT  TO WS-BT-DAY-COUNT(WS-BT-COUNT)
+           END-IF.
+
+      * layout=FIXED path - lift the fixed-column fields straight
+      * across instead of scanning the line for key=value tokens,
+      * same column layout CFBATCH uses for its own FIXED-INPUT-RECORD
+       1150-LOAD-FIXED-LINE.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(FX-ACTION))
+               TO WS-ACTION
+           MOVE FUNCTION TRIM(FX-ACCOUNT-ID) TO WS-ACCOUNT-ID
+           MOVE FX-BALANCE                   TO WS-BALANCE
+           MOVE FX-RATE                      TO WS-RATE
+           MOVE FX-DAYS                      TO WS-DAYS.
+
+       1200-EXTRACT-TOKEN.
+           MOVE ZERO TO WS-POS
+           INSPECT WS-REMAIN TALLYING WS-POS FOR CHARACTERS BEFORE ' '
+           IF WS-POS > 0
+               MOVE WS-REMAIN(1:WS-POS) TO WS-TOKEN
+               IF WS-POS < 499
+                   MOVE WS-REMAIN(WS-POS + 2:) TO WS-REMAIN
+                   MOVE FUNCTION TRIM(WS-REMAIN LEADING) TO WS-REMAIN
+               ELSE
+                   MOVE SPACES TO WS-REMAIN
+               END-IF
+           ELSE
+               MOVE WS-REMAIN TO WS-TOKEN
+               MOVE SPACES TO WS-REMAIN
+           END-IF.
+
+       1300-PARSE-TOKEN.
+           MOVE ZERO TO WS-POS
+           INSPECT WS-TOKEN TALLYING WS-POS FOR CHARACTERS BEFORE '='
+           IF WS-POS > 0
+               MOVE WS-TOKEN(1:WS-POS) TO WS-FIELD-NAME
+               MOVE WS-TOKEN(WS-POS + 2:) TO WS-FIELD-VAL
+               EVALUATE FUNCTION TRIM(WS-FIELD-NAME)
+                   WHEN 'action'
+                       MOVE FUNCTION UPPER-CASE(
+                           FUNCTION TRIM(WS-FIELD-VAL)) TO WS-ACTION
+                   WHEN 'account_id'
+                       MOVE FUNCTION TRIM(WS-FIELD-VAL) TO WS-ACCOUNT-ID
+                   WHEN 'balance'
+                       MOVE FUNCTION NUMVAL(WS-FIELD-VAL) TO WS-BALANCE
+                   WHEN 'rate'
+                       MOVE FUNCTION NUMVAL(WS-FIELD-VAL) TO WS-RATE
+                   WHEN 'days'
+                       MOVE FUNCTION NUMVAL(WS-FIELD-VAL) TO WS-DAYS
+                   WHEN 'day_count'
+                       MOVE FUNCTION NUMVAL(WS-FIELD-VAL)
+                           TO WS-DAY-COUNT
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * STEP 2 - walk CFBATCH's CSV output, one verdict per posted
+      * INTEREST row
+      *----------------------------------------------------------------
+       2000-SCAN-CSV.
+           OPEN INPUT CSV-INPUT
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CSV-INPUT INTO CSV-RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 2100-SCAN-CSV-LINE
+               END-READ
+           END-PERFORM
+           CLOSE CSV-INPUT.
+
+       2100-SCAN-CSV-LINE.
+           MOVE FUNCTION TRIM(CSV-RECORD) TO WS-CSV-REMAIN
+           MOVE 0 TO WS-CSV-FLD-IX
+           PERFORM UNTIL FUNCTION TRIM(WS-CSV-REMAIN) = SPACES
+                   OR WS-CSV-FLD-IX > 5
+               PERFORM 2150-EXTRACT-CSV-FIELD
+               ADD 1 TO WS-CSV-FLD-IX
+               EVALUATE WS-CSV-FLD-IX
+                   WHEN 1
+                       MOVE WS-CSV-FLD TO WS-CSV-ACTION
+                   WHEN 2
+                       MOVE WS-CSV-FLD TO WS-CSV-ACCOUNT-ID
+                   WHEN 4
+                       MOVE FUNCTION NUMVAL(WS-CSV-FLD)
+                           TO WS-CSV-INTEREST
+               END-EVALUATE
+           END-PERFORM
+           IF FUNCTION TRIM(WS-CSV-ACTION) = 'INTEREST' OR
+                   FUNCTION TRIM(WS-CSV-ACTION) = 'COMPOUND-INTEREST'
+               PERFORM 3000-CHECK-ONE-ACCOUNT
+           END-IF.
+
+       2150-EXTRACT-CSV-FIELD.
+           MOVE ZERO TO WS-CSV-POS
+           INSPECT WS-CSV-REMAIN TALLYING WS-CSV-POS
+               FOR CHARACTERS BEFORE ','
+           IF WS-CSV-POS > 0
+               MOVE WS-CSV-REMAIN(1:WS-CSV-POS) TO WS-CSV-FLD
+               MOVE WS-CSV-REMAIN(WS-CSV-POS + 2:) TO WS-CSV-REMAIN
+           ELSE
+               MOVE WS-CSV-REMAIN TO WS-CSV-FLD
+               MOVE SPACES TO WS-CSV-REMAIN
+           END-IF.
+
+      *----------------------------------------------------------------
+      * STEP 3 - re-derive the CFTRXVAL-formula interest for one
+      * posted account and compare it to what CFBATCH actually posted
+      *----------------------------------------------------------------
+       3000-CHECK-ONE-ACCOUNT.
+           ADD 1 TO WS-CHECKED-COUNT
+           MOVE 'N' TO WS-BT-FOUND-FLAG
+           MOVE 1 TO WS-BT-IX
+           PERFORM UNTIL WS-BT-IX > WS-BT-COUNT OR WS-BT-IS-FOUND
+               IF WS-BT-ACCOUNT-ID(WS-BT-IX) = WS-CSV-ACCOUNT-ID
+                   MOVE 'Y' TO WS-BT-FOUND-FLAG
+               ELSE
+                   ADD 1 TO WS-BT-IX
+               END-IF
+           END-PERFORM
+           IF FUNCTION TRIM(WS-CSV-ACTION) = 'COMPOUND-INTEREST' OR
+                   NOT WS-BT-IS-FOUND OR
+                   WS-BT-BALANCE(WS-BT-IX) < ZEROS
+               MOVE 'SKIPPED' TO WS-VERDICT
+               MOVE ZEROS TO WS-EXPECTED-INT WS-VARIANCE
+               IF WS-BT-IS-FOUND
+                   MOVE WS-BT-BALANCE(WS-BT-IX) TO WS-BALANCE
+               ELSE
+                   MOVE ZEROS TO WS-BALANCE
+               END-IF
+               ADD 1 TO WS-SKIP-COUNT
+           ELSE
+               MOVE WS-BT-BALANCE(WS-BT-IX)   TO WS-BALANCE
+               MOVE WS-BT-DAY-COUNT(WS-BT-IX) TO WS-DAY-COUNT
+               IF WS-DAY-COUNT = ZEROS
+                   MOVE 365 TO WS-DAY-COUNT
+               END-IF
+               DIVIDE WS-DAY-COUNT INTO WS-BT-RATE(WS-BT-IX)
+                   GIVING WS-DAILY-RATE
+               MULTIPLY WS-BALANCE BY WS-DAILY-RATE
+                   GIVING WS-EXPECTED-INT
+               MULTIPLY WS-BT-DAYS(WS-BT-IX) BY WS-EXPECTED-INT
+                   GIVING WS-EXPECTED-INT
+               COMPUTE WS-VARIANCE =
+                   WS-CSV-INTEREST - WS-EXPECTED-INT
+               IF WS-VARIANCE = ZEROS
+                   MOVE 'MATCH' TO WS-VERDICT
+                   ADD 1 TO WS-MATCH-COUNT
+               ELSE
+                   MOVE 'MISMATCH' TO WS-VERDICT
+                   ADD 1 TO WS-MISMATCH-COUNT
+               END-IF
+           END-IF
+           PERFORM 3100-EMIT-RESULT.
+
+       3100-EMIT-RESULT.
+           MOVE WS-CSV-INTEREST TO WS-ACTINT-D
+           MOVE WS-EXPECTED-INT TO WS-EXPINT-D
+           MOVE WS-VARIANCE     TO WS-VAR-D
+           IF WS-CSV-FORMAT
+               MOVE SPACES TO WS-OUT
+               STRING
+                   FUNCTION TRIM(WS-CSV-ACCOUNT-ID) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACTINT-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-EXPINT-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-VAR-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-VERDICT) DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
+           ELSE
+               IF WS-FIRST-REC = 'N'
+                   DISPLAY ','
+               END-IF
+               MOVE SPACES TO WS-OUT
+               STRING
+                   '{"account_id":"' DELIMITED SIZE
+                   FUNCTION TRIM(WS-CSV-ACCOUNT-ID) DELIMITED SIZE
+                   '","batch_interest":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACTINT-D) DELIMITED SIZE
+                   ',"expected_interest":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-EXPINT-D) DELIMITED SIZE
+                   ',"variance":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-VAR-D) DELIMITED SIZE
+                   ',"verdict":"' DELIMITED SIZE
+                   FUNCTION TRIM(WS-VERDICT) DELIMITED SIZE
+                   '"}' DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
+           END-IF
+           MOVE 'N' TO WS-FIRST-REC.
+
+       9000-SUMMARY.
+           MOVE WS-CHECKED-COUNT  TO WS-CHKCNT-D
+           MOVE WS-MATCH-COUNT    TO WS-MATCNT-D
+           MOVE WS-MISMATCH-COUNT TO WS-MISCNT-D
+           MOVE WS-SKIP-COUNT     TO WS-SKPCNT-D
+           MOVE SPACES TO WS-OUT
+           IF WS-CSV-FORMAT
+               STRING
+                   'SUMMARY,checked=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-CHKCNT-D) DELIMITED SIZE
+                   ',matched=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-MATCNT-D) DELIMITED SIZE
+                   ',mismatched=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-MISCNT-D) DELIMITED SIZE
+                   ',skipped=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-SKPCNT-D) DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
+           ELSE
+               STRING
+                   '],"summary":{"checked":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-CHKCNT-D) DELIMITED SIZE
+                   ',"matched":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-MATCNT-D) DELIMITED SIZE
+                   ',"mismatched":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-MISCNT-D) DELIMITED SIZE
+                   ',"skipped":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-SKPCNT-D) DELIMITED SIZE
+                   '}}' DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
+           END-IF.
