@@ -1,7 +1,30 @@
       *================================================================*
       * CFBUDGET.cbl - Budget Validation & Spending Analysis          *
       * Args: action= budgeted= spent= amount= category=              *
-      * Actions: VALIDATE-SPEND | CALC-REMAINING | ANALYZE            *
+      *       prior_budgeted= prior_spent= - prior period's figures,  *
+      *       used by action=ROLLOVER                                 *
+      *       priority= ESSENTIAL/DISCRETIONARY/NORMAL (default) -    *
+      *       shifts the warn threshold used by VALIDATE-SPEND and    *
+      *       whether going over budget is a WARN or a blocking       *
+      *       ERROR (see 3010-SET-PRIORITY-THRESHOLDS)                *
+      *       file=<path> - batch mode: <path> is a line-sequential   *
+      *       file of category rows (one per line), each row a set    *
+      *       of space-separated key=value tokens the same way        *
+      *       CFBATCH reads its input file, e.g.:                     *
+      *         category=Groceries budgeted=500.00 spent=520.00       *
+      *         action=ANALYZE total_income=... total_budgeted=...    *
+      *       action defaults to VALIDATE-SPEND per row when omitted. *
+      *       All rows are run in one pass and emitted as a single    *
+      *       budget_results JSON array instead of one process per    *
+      *       category. When file= is given, the single-invocation    *
+      *       arguments above are ignored.                            *
+      *       currency= - tag echoed on the result, default IDR,      *
+      *       carried in the shared CF-ACCT-CURRENCY field from       *
+      *       CF-TYPES.cpy                                            *
+      * Actions: VALIDATE-SPEND | CALC-REMAINING | ANALYZE | ROLLOVER *
+      * ROLLOVER carries an under-spent prior period forward onto     *
+      * next period's budgeted figure (an over-spent prior period     *
+      * reduces it) and returns the resulting new_budgeted amount.    *
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CFBUDGET.
@@ -10,8 +33,16 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. LINUX.
        OBJECT-COMPUTER. LINUX.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUDGET-INPUT ASSIGN TO DYNAMIC WS-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  BUDGET-INPUT.
+       01  BUDGET-RECORD       PIC X(300).
+
        WORKING-STORAGE SECTION.
 
        01  WS-ACTION           PIC X(20)  VALUE SPACES.
@@ -29,10 +60,24 @@
        01  WS-NEW-SPENT        PIC 9(13)V99 VALUE ZEROS.
        01  WS-UNBUDGETED       PIC S9(13)V99 VALUE ZEROS.
 
+       01  WS-PRIOR-BUDGETED   PIC 9(13)V99 VALUE ZEROS.
+       01  WS-PRIOR-SPENT      PIC 9(13)V99 VALUE ZEROS.
+       01  WS-CARRY-FORWARD    PIC S9(13)V99 VALUE ZEROS.
+       01  WS-NEW-BUDGETED     PIC S9(13)V99 VALUE ZEROS.
+
+       01  WS-PRIORITY         PIC X(15) VALUE 'NORMAL'.
+           88  WS-PRI-ESSENTIAL     VALUE 'ESSENTIAL'.
+           88  WS-PRI-DISCRETIONARY VALUE 'DISCRETIONARY'.
+           88  WS-PRI-NORMAL        VALUE 'NORMAL'.
+       01  WS-WARN-PCT         PIC 9(3) VALUE 80.
+       01  WS-OVERBUD-STATUS   PIC X(10) VALUE 'WARN'.
+
        01  WS-REM-D            PIC Z(13).99.
        01  WS-PCT-D            PIC ZZ9.99.
        01  WS-NEWSP-D          PIC Z(13).99.
        01  WS-UNBUD-D          PIC Z(13).99.
+       01  WS-CARRY-D          PIC -(13).99.
+       01  WS-NEWBUD-D         PIC -(13).99.
        01  WS-OUT              PIC X(500) VALUE SPACES.
 
        01  WS-ARG-COUNT        PIC 9(3).
@@ -42,11 +87,28 @@
        01  WS-VAL              PIC X(150).
        01  WS-POS              PIC 9(4).
 
+       01  WS-FILE             PIC X(200) VALUE SPACES.
+       01  WS-CATEGORY         PIC X(30) VALUE SPACES.
+       01  WS-BATCH-EOF        PIC X VALUE 'N'.
+       01  WS-BATCH-FIRST      PIC X VALUE 'Y'.
+       01  WS-BATCH-LINE-COUNT PIC 9(7) VALUE ZEROS.
+       01  WS-BATCH-REMAIN     PIC X(300) VALUE SPACES.
+       01  WS-BATCH-TOKEN      PIC X(250) VALUE SPACES.
+       01  WS-BATCH-POS        PIC 9(4) VALUE ZEROS.
+       01  WS-BATCH-FLD-NAME   PIC X(30) VALUE SPACES.
+       01  WS-BATCH-FLD-VAL    PIC X(200) VALUE SPACES.
+
+       COPY CF-TYPES.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-READ-ARGS
-           PERFORM 2000-PROCESS
-           PERFORM 9000-OUTPUT
+           IF FUNCTION TRIM(WS-FILE) NOT = SPACES
+               PERFORM 8000-BATCH-MODE
+           ELSE
+               PERFORM 2000-PROCESS
+               PERFORM 9000-OUTPUT
+           END-IF
            STOP RUN.
 
        1000-READ-ARGS.
@@ -79,6 +141,21 @@
                    WHEN 'total_budgeted'
                        MOVE FUNCTION NUMVAL(WS-VAL)
                            TO WS-TOTAL-BUDGETED
+                   WHEN 'category'
+                       MOVE FUNCTION TRIM(WS-VAL) TO WS-CATEGORY
+                   WHEN 'file'
+                       MOVE FUNCTION TRIM(WS-VAL) TO WS-FILE
+                   WHEN 'prior_budgeted'
+                       MOVE FUNCTION NUMVAL(WS-VAL)
+                           TO WS-PRIOR-BUDGETED
+                   WHEN 'prior_spent'
+                       MOVE FUNCTION NUMVAL(WS-VAL) TO WS-PRIOR-SPENT
+                   WHEN 'priority'
+                       MOVE FUNCTION UPPER-CASE(
+                           FUNCTION TRIM(WS-VAL)) TO WS-PRIORITY
+                   WHEN 'currency'
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           WS-VAL)) TO CF-ACCT-CURRENCY
                END-EVALUATE
            END-IF.
 
@@ -90,12 +167,15 @@
                    PERFORM 4000-CALC-REMAINING
                WHEN 'ANALYZE'
                    PERFORM 5000-ANALYZE
+               WHEN 'ROLLOVER'
+                   PERFORM 6000-ROLLOVER
                WHEN OTHER
                    MOVE 'ERROR' TO WS-STATUS
                    MOVE 'Action tidak dikenal' TO WS-MSG
            END-EVALUATE.
 
        3000-VALIDATE-SPEND.
+           PERFORM 3010-SET-PRIORITY-THRESHOLDS
            COMPUTE WS-REMAINING = WS-BUDGETED - WS-SPENT
            IF WS-AMOUNT <= ZEROS
                MOVE 'ERROR' TO WS-STATUS
@@ -105,15 +185,15 @@
            COMPUTE WS-NEW-SPENT = WS-SPENT + WS-AMOUNT
            IF WS-BUDGETED > ZEROS
                IF WS-NEW-SPENT > WS-BUDGETED
-                   MOVE 'WARN' TO WS-STATUS
+                   MOVE WS-OVERBUD-STATUS TO WS-STATUS
                    MOVE 'Pengeluaran melebihi anggaran kategori ini'
                        TO WS-MSG
                ELSE
                    COMPUTE WS-PCT-USED =
                        (WS-NEW-SPENT / WS-BUDGETED) * 100
-                   IF WS-PCT-USED > 80
+                   IF WS-PCT-USED > WS-WARN-PCT
                        MOVE 'WARN' TO WS-STATUS
-                       MOVE 'Anggaran hampir habis (>80%)' TO WS-MSG
+                       MOVE 'Anggaran hampir habis' TO WS-MSG
                    ELSE
                        MOVE 'OK' TO WS-STATUS
                        MOVE 'Pengeluaran dalam batas anggaran' TO WS-MSG
@@ -125,6 +205,19 @@
                    TO WS-MSG
            END-IF.
 
+       3010-SET-PRIORITY-THRESHOLDS.
+           EVALUATE TRUE
+               WHEN WS-PRI-ESSENTIAL
+                   MOVE 95 TO WS-WARN-PCT
+                   MOVE 'WARN' TO WS-OVERBUD-STATUS
+               WHEN WS-PRI-DISCRETIONARY
+                   MOVE 60 TO WS-WARN-PCT
+                   MOVE 'ERROR' TO WS-OVERBUD-STATUS
+               WHEN OTHER
+                   MOVE 80 TO WS-WARN-PCT
+                   MOVE 'WARN' TO WS-OVERBUD-STATUS
+           END-EVALUATE.
+
        4000-CALC-REMAINING.
            COMPUTE WS-REMAINING = WS-BUDGETED - WS-SPENT
            COMPUTE WS-NEW-SPENT = WS-SPENT + WS-AMOUNT
@@ -159,11 +252,30 @@
                    MOVE 'Kondisi anggaran sangat baik' TO WS-MSG
            END-EVALUATE.
 
+       6000-ROLLOVER.
+           COMPUTE WS-CARRY-FORWARD =
+               WS-PRIOR-BUDGETED - WS-PRIOR-SPENT
+           COMPUTE WS-NEW-BUDGETED = WS-BUDGETED + WS-CARRY-FORWARD
+           IF WS-NEW-BUDGETED < ZEROS
+               MOVE ZEROS TO WS-NEW-BUDGETED
+           END-IF
+           IF WS-CARRY-FORWARD >= ZEROS
+               MOVE 'OK' TO WS-STATUS
+               MOVE 'Sisa anggaran dibawa ke periode berikutnya'
+                   TO WS-MSG
+           ELSE
+               MOVE 'WARN' TO WS-STATUS
+               MOVE 'Kelebihan belanja mengurangi anggaran berikutnya'
+                   TO WS-MSG
+           END-IF.
+
        9000-OUTPUT.
            MOVE WS-REMAINING TO WS-REM-D
            MOVE WS-PCT-USED  TO WS-PCT-D
            MOVE WS-NEW-SPENT TO WS-NEWSP-D
            MOVE WS-UNBUDGETED TO WS-UNBUD-D
+           MOVE WS-CARRY-FORWARD TO WS-CARRY-D
+           MOVE WS-NEW-BUDGETED  TO WS-NEWBUD-D
            MOVE SPACES TO WS-OUT
            STRING
                '{"status":"' DELIMITED SIZE
@@ -178,9 +290,171 @@
                FUNCTION TRIM(WS-HEALTH) DELIMITED SIZE
                '","unbudgeted":' DELIMITED SIZE
                FUNCTION TRIM(WS-UNBUD-D) DELIMITED SIZE
-               ',"message":"' DELIMITED SIZE
+               ',"carry_forward":' DELIMITED SIZE
+               FUNCTION TRIM(WS-CARRY-D) DELIMITED SIZE
+               ',"new_budgeted":' DELIMITED SIZE
+               FUNCTION TRIM(WS-NEWBUD-D) DELIMITED SIZE
+               ',"currency":"' DELIMITED SIZE
+               FUNCTION TRIM(CF-ACCT-CURRENCY) DELIMITED SIZE
+               '","message":"' DELIMITED SIZE
                FUNCTION TRIM(WS-MSG) DELIMITED SIZE
                '"}' DELIMITED SIZE
                INTO WS-OUT
            END-STRING
            DISPLAY FUNCTION TRIM(WS-OUT).
+
+       8000-BATCH-MODE.
+           DISPLAY '{"budget_results":['
+           OPEN INPUT BUDGET-INPUT
+           MOVE 'N' TO WS-BATCH-EOF
+           MOVE 'Y' TO WS-BATCH-FIRST
+           PERFORM UNTIL WS-BATCH-EOF = 'Y'
+               READ BUDGET-INPUT INTO BUDGET-RECORD
+                   AT END MOVE 'Y' TO WS-BATCH-EOF
+                   NOT AT END
+                       ADD 1 TO WS-BATCH-LINE-COUNT
+                       PERFORM 8100-PROCESS-BATCH-LINE
+               END-READ
+           END-PERFORM
+           CLOSE BUDGET-INPUT
+           DISPLAY ']}'.
+
+       8100-PROCESS-BATCH-LINE.
+           MOVE SPACES TO WS-CATEGORY WS-HEALTH
+           MOVE 'VALIDATE-SPEND' TO WS-ACTION
+           MOVE 'NORMAL' TO WS-PRIORITY
+           MOVE 'IDR' TO CF-ACCT-CURRENCY
+           MOVE 'OK' TO WS-STATUS
+           MOVE ZEROS TO WS-BUDGETED WS-SPENT WS-AMOUNT
+               WS-TOTAL-INCOME WS-TOTAL-BUDGETED
+               WS-PRIOR-BUDGETED WS-PRIOR-SPENT
+               WS-CARRY-FORWARD WS-NEW-BUDGETED
+           MOVE FUNCTION TRIM(BUDGET-RECORD) TO WS-BATCH-REMAIN
+           PERFORM UNTIL FUNCTION TRIM(WS-BATCH-REMAIN) = SPACES
+               PERFORM 8200-EXTRACT-BATCH-TOKEN
+               IF FUNCTION TRIM(WS-BATCH-TOKEN) NOT = SPACES
+                   PERFORM 8300-PARSE-BATCH-TOKEN
+               END-IF
+           END-PERFORM
+      * WS-ACTION defaults to VALIDATE-SPEND (moved above before any
+      * token is parsed) when the line carries no action= token at
+      * all, so a line that never sets it still matches this WHEN
+      * clause by value. A line whose action= is present but does not
+      * name one of the four recognized actions falls to WHEN OTHER
+      * and is now an error instead of silently running as a spend
+      * check, matching how 2000-PROCESS treats the same case in
+      * single-invocation mode.
+           EVALUATE FUNCTION TRIM(WS-ACTION)
+               WHEN 'VALIDATE-SPEND'
+                   PERFORM 3000-VALIDATE-SPEND
+               WHEN 'ANALYZE'
+                   PERFORM 5000-ANALYZE
+               WHEN 'CALC-REMAINING'
+                   PERFORM 4000-CALC-REMAINING
+               WHEN 'ROLLOVER'
+                   PERFORM 6000-ROLLOVER
+               WHEN OTHER
+                   MOVE 'ERROR' TO WS-STATUS
+                   MOVE 'Action tidak dikenal' TO WS-MSG
+           END-EVALUATE
+           PERFORM 8400-EMIT-BATCH-RESULT.
+
+       8200-EXTRACT-BATCH-TOKEN.
+           MOVE ZERO TO WS-BATCH-POS
+           INSPECT WS-BATCH-REMAIN TALLYING WS-BATCH-POS
+               FOR CHARACTERS BEFORE ' '
+           IF WS-BATCH-POS > 0
+               MOVE WS-BATCH-REMAIN(1:WS-BATCH-POS) TO WS-BATCH-TOKEN
+               IF WS-BATCH-POS < 299
+                   MOVE WS-BATCH-REMAIN(WS-BATCH-POS + 2:)
+                       TO WS-BATCH-REMAIN
+                   MOVE FUNCTION TRIM(WS-BATCH-REMAIN LEADING)
+                       TO WS-BATCH-REMAIN
+               ELSE
+                   MOVE SPACES TO WS-BATCH-REMAIN
+               END-IF
+           ELSE
+               MOVE WS-BATCH-REMAIN TO WS-BATCH-TOKEN
+               MOVE SPACES TO WS-BATCH-REMAIN
+           END-IF.
+
+       8300-PARSE-BATCH-TOKEN.
+           MOVE ZERO TO WS-BATCH-POS
+           INSPECT WS-BATCH-TOKEN TALLYING WS-BATCH-POS
+               FOR CHARACTERS BEFORE '='
+           IF WS-BATCH-POS > 0
+               MOVE WS-BATCH-TOKEN(1:WS-BATCH-POS) TO WS-BATCH-FLD-NAME
+               MOVE WS-BATCH-TOKEN(WS-BATCH-POS + 2:)
+                   TO WS-BATCH-FLD-VAL
+               EVALUATE FUNCTION TRIM(WS-BATCH-FLD-NAME)
+                   WHEN 'action'
+                       MOVE FUNCTION UPPER-CASE(
+                           FUNCTION TRIM(WS-BATCH-FLD-VAL)) TO WS-ACTION
+                   WHEN 'category'
+                       MOVE FUNCTION TRIM(WS-BATCH-FLD-VAL)
+                           TO WS-CATEGORY
+                   WHEN 'budgeted'
+                       MOVE FUNCTION NUMVAL(WS-BATCH-FLD-VAL)
+                           TO WS-BUDGETED
+                   WHEN 'spent'
+                       MOVE FUNCTION NUMVAL(WS-BATCH-FLD-VAL)
+                           TO WS-SPENT
+                   WHEN 'amount'
+                       MOVE FUNCTION NUMVAL(WS-BATCH-FLD-VAL)
+                           TO WS-AMOUNT
+                   WHEN 'total_income'
+                       MOVE FUNCTION NUMVAL(WS-BATCH-FLD-VAL)
+                           TO WS-TOTAL-INCOME
+                   WHEN 'total_budgeted'
+                       MOVE FUNCTION NUMVAL(WS-BATCH-FLD-VAL)
+                           TO WS-TOTAL-BUDGETED
+                   WHEN 'prior_budgeted'
+                       MOVE FUNCTION NUMVAL(WS-BATCH-FLD-VAL)
+                           TO WS-PRIOR-BUDGETED
+                   WHEN 'prior_spent'
+                       MOVE FUNCTION NUMVAL(WS-BATCH-FLD-VAL)
+                           TO WS-PRIOR-SPENT
+                   WHEN 'priority'
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           WS-BATCH-FLD-VAL)) TO WS-PRIORITY
+                   WHEN 'currency'
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           WS-BATCH-FLD-VAL)) TO CF-ACCT-CURRENCY
+               END-EVALUATE
+           END-IF.
+
+       8400-EMIT-BATCH-RESULT.
+           MOVE WS-REMAINING      TO WS-REM-D
+           MOVE WS-PCT-USED       TO WS-PCT-D
+           MOVE WS-NEW-SPENT      TO WS-NEWSP-D
+           MOVE WS-UNBUDGETED     TO WS-UNBUD-D
+           MOVE WS-CARRY-FORWARD  TO WS-CARRY-D
+           MOVE WS-NEW-BUDGETED   TO WS-NEWBUD-D
+           IF WS-BATCH-FIRST = 'N'
+               DISPLAY ','
+           END-IF
+           MOVE SPACES TO WS-OUT
+           STRING
+               '{"category":"' DELIMITED SIZE
+               FUNCTION TRIM(WS-CATEGORY) DELIMITED SIZE
+               '","status":"' DELIMITED SIZE
+               FUNCTION TRIM(WS-STATUS) DELIMITED SIZE
+               '","remaining":' DELIMITED SIZE
+               FUNCTION TRIM(WS-REM-D) DELIMITED SIZE
+               ',"pct_used":' DELIMITED SIZE
+               FUNCTION TRIM(WS-PCT-D) DELIMITED SIZE
+               ',"health":"' DELIMITED SIZE
+               FUNCTION TRIM(WS-HEALTH) DELIMITED SIZE
+               '","carry_forward":' DELIMITED SIZE
+               FUNCTION TRIM(WS-CARRY-D) DELIMITED SIZE
+               ',"new_budgeted":' DELIMITED SIZE
+               FUNCTION TRIM(WS-NEWBUD-D) DELIMITED SIZE
+               ',"currency":"' DELIMITED SIZE
+               FUNCTION TRIM(CF-ACCT-CURRENCY) DELIMITED SIZE
+               '","message":"' DELIMITED SIZE
+               FUNCTION TRIM(WS-MSG) DELIMITED SIZE
+               '"}' DELIMITED SIZE
+               INTO WS-OUT
+           END-STRING
+           DISPLAY FUNCTION TRIM(WS-OUT)
+           MOVE 'N' TO WS-BATCH-FIRST.
