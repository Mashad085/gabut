@@ -0,0 +1,11 @@
+      *================================================================*
+      * CF-ACCTMS.cpy - Shared ACCOUNT-MASTER record layout            *
+      * COPYed under FD ACCOUNT-MASTER by both CFWALLET and CFTRXVAL   *
+      * so the two programs read/write the same indexed account file  *
+      * against one record definition instead of two hand-typed       *
+      * copies that would silently drift apart if one file changed    *
+      * the layout without the other.                                 *
+      *================================================================*
+       01  ACCOUNT-MASTER-RECORD.
+           05  AM-ACCT-ID          PIC X(50).
+           05  AM-BALANCE          PIC S9(13)V99.
