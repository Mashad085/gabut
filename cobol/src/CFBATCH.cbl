@@ -2,6 +2,40 @@
       * CFBATCH.cbl - Batch Interest Processor                         *
       * Arg 1: path to input file                                      *
       * Lines: action=INTEREST account_id=X balance=N rate=N days=N    *
+      *                [od_rate=N when balance is negative]            *
+      *        action=COMPOUND-INTEREST account_id=X balance=N rate=N  *
+      *                days=N                                          *
+      *        action=TOPUP account_id=X balance=N amount=N            *
+      *        action=TRANSFER account_id=X to_account=Y balance=N     *
+      *                to_balance=N amount=N                           *
+      * Bad lines are written to <input-file>.rej with a reason.       *
+      * A repeated account_id for the SAME action is itself rejected   *
+      * (reason names the line it first appeared on) and its line       *
+      * number is added to the summary's duplicate_lines list, not     *
+      * just counted. The same account_id under a different action     *
+      * (e.g. INTEREST then TOPUP) is not a duplicate - that is the    *
+      * normal shape of a mixed-action file.                            *
+      * Each line may also carry currency=XXX (default IDR, from the  *
+      * shared CF-ACCOUNT-RECORD in CF-TYPES.cpy) which is echoed back *
+      * on the line's result. day_count=360 or 365 is accepted and     *
+      * ignored (CFBATCH always posts on a 365-day basis) so a line    *
+      * meant for CFTRXVAL/CFRECON's 360-day cross-check still passes  *
+      * CFBATCH through without being rejected as an unknown field.    *
+      * format=CSV columns: action,account_id,balance,interest,        *
+      * new_balance,currency,to_account,to_balance,new_to_balance -    *
+      * the last three are only populated for a TRANSFER row and are   *
+      * blank for every other action.                                  *
+      * Arg 2/3: format=CSV and/or layout=FIXED, in either order.       *
+      *          layout=FIXED reads BATCH-INPUT through the fixed-     *
+      *          column FIXED-INPUT-RECORD view instead of scanning    *
+      *          each line for key=value tokens - built for large      *
+      *          files where the per-line token scan is the bottleneck.*
+      *          Field positions (S fields carry a trailing separate    *
+      *          sign byte, one extra column):                         *
+      *          action(20) account_id(50) balance S9(13)V99(+1 sign)  *
+      *          rate 9(3)V9(6) od_rate 9(3)V9(6) days 9(5)             *
+      *          amount S9(13)V99(+1 sign) to_account(50)               *
+      *          to_balance S9(13)V99(+1 sign) currency(4)              *
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CFBATCH.
@@ -14,37 +48,73 @@
        FILE-CONTROL.
            SELECT BATCH-INPUT ASSIGN TO DYNAMIC WS-INFILE
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-OUTPUT ASSIGN TO DYNAMIC WS-REJFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+           SELECT CKPT-FILE ASSIGN TO DYNAMIC WS-CKPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  BATCH-INPUT.
        01  INPUT-RECORD        PIC X(500).
 
+      * fixed-width alternate view of INPUT-RECORD, used only when
+      * layout=FIXED is given - one action, all its possible fields
+      * at fixed positions, no key=value scanning per line
+           COPY CF-BATCHFX.
+
+       FD  REJECT-OUTPUT.
+       01  REJECT-RECORD       PIC X(600).
+
+       FD  CKPT-FILE.
+       01  CKPT-RECORD         PIC X(20).
+
        WORKING-STORAGE SECTION.
        01  WS-INFILE           PIC X(200) VALUE SPACES.
+       01  WS-REJFILE          PIC X(200) VALUE SPACES.
+       01  WS-CKPTFILE         PIC X(200) VALUE SPACES.
+       01  WS-CKPT-STATUS      PIC XX VALUE SPACES.
+       01  WS-REJ-STATUS       PIC XX VALUE SPACES.
+       01  WS-RESUME-LINE      PIC 9(7) VALUE ZEROS.
+       01  WS-REJECT-COUNT     PIC 9(7) VALUE ZEROS.
+       01  WS-REJCNT-D         PIC Z(6)9.
+       01  WS-REJECT-FLAG      PIC X VALUE 'N'.
+           88  WS-IS-REJECTED       VALUE 'Y'.
+       01  WS-REJECT-REASON    PIC X(80) VALUE SPACES.
+       01  WS-LINE-NUM         PIC 9(7) VALUE ZEROS.
+       01  WS-LINENUM-D        PIC Z(6)9.
        01  WS-EOF              PIC X VALUE 'N'.
-       01  WS-TOTAL-INTEREST   PIC 9(15)V99 VALUE ZEROS.
+       01  WS-TOTAL-INTEREST   PIC S9(15)V99 VALUE ZEROS.
        01  WS-TOTAL-ACCOUNTS   PIC 9(7) VALUE ZEROS.
        01  WS-ACCT-D            PIC ZZZ9999 VALUE ZEROS.
-       01  WS-TOTAL-BALANCE    PIC 9(15)V99 VALUE ZEROS.
+       01  WS-TOTAL-BALANCE    PIC S9(15)V99 VALUE ZEROS.
 
        01  WS-ACTION           PIC X(20) VALUE SPACES.
        01  WS-ACCOUNT-ID       PIC X(50) VALUE SPACES.
-       01  WS-BALANCE          PIC 9(13)V99 VALUE ZEROS.
+       01  WS-BALANCE          PIC S9(13)V99 VALUE ZEROS.
        01  WS-RATE             PIC 9(3)V9(6) VALUE ZEROS.
+       01  WS-OD-RATE          PIC 9(3)V9(6) VALUE ZEROS.
        01  WS-DAYS             PIC 9(5) VALUE ZEROS.
        01  WS-AMOUNT           PIC 9(13)V99 VALUE ZEROS.
        01  WS-TXN-TYPE         PIC X(10) VALUE SPACES.
+       01  WS-TO-ACCOUNT-ID    PIC X(50) VALUE SPACES.
+       01  WS-TO-BAL           PIC 9(13)V99 VALUE ZEROS.
+       01  WS-NEW-TO-BAL       PIC 9(13)V99 VALUE ZEROS.
 
        01  WS-DAILY-RATE       PIC 9(3)V9(10) VALUE ZEROS.
-       01  WS-INTEREST         PIC 9(13)V99 VALUE ZEROS.
-       01  WS-NEW-BALANCE      PIC 9(13)V99 VALUE ZEROS.
-
-       01  WS-INT-D            PIC Z(13).99.
-       01  WS-BAL-D            PIC Z(13).99.
-       01  WS-NEWBAL-D         PIC Z(13).99.
-       01  WS-TOTINT-D         PIC Z(15).99.
-       01  WS-TOTBAL-D         PIC Z(15).99.
+       01  WS-INTEREST         PIC S9(13)V99 VALUE ZEROS.
+       01  WS-NEW-BALANCE      PIC S9(13)V99 VALUE ZEROS.
+
+       01  WS-INT-D            PIC -(13).99.
+       01  WS-BAL-D            PIC -(13).99.
+       01  WS-NEWBAL-D         PIC -(13).99.
+       01  WS-TOBAL-D          PIC Z(13).99.
+       01  WS-NEWTOBAL-D       PIC Z(13).99.
+       01  WS-AMT-D            PIC Z(13).99.
+       01  WS-TOTINT-D         PIC -(15).99.
+       01  WS-TOTBAL-D         PIC -(15).99.
        01  WS-OUT              PIC X(500) VALUE SPACES.
 
        01  WS-REMAIN           PIC X(500) VALUE SPACES.
@@ -54,43 +124,307 @@
        01  WS-POS              PIC 9(4) VALUE ZEROS.
        01  WS-FIRST-REC        PIC X VALUE 'Y'.
 
+       01  WS-ARG2             PIC X(200) VALUE SPACES.
+       01  WS-ARG3             PIC X(200) VALUE SPACES.
+       01  WS-OPT-ARG          PIC X(200) VALUE SPACES.
+       01  WS-OUTPUT-FORMAT    PIC X(4) VALUE 'JSON'.
+           88  WS-CSV-FORMAT       VALUE 'CSV'.
+       01  WS-INPUT-LAYOUT     PIC X(6) VALUE 'KEYVAL'.
+           88  WS-FIXED-LAYOUT     VALUE 'FIXED'.
+
+       01  WS-SEEN-COUNT       PIC 9(7) VALUE ZEROS.
+       01  WS-SEEN-IDX         PIC 9(7) VALUE ZEROS.
+       01  WS-DUP-FLAG         PIC X VALUE 'N'.
+           88  WS-IS-DUPLICATE     VALUE 'Y'.
+       01  WS-DUP-COUNT        PIC 9(7) VALUE ZEROS.
+       01  WS-DUPCNT-D         PIC Z(6)9.
+       01  WS-SEEN-MAX         PIC 9(7) VALUE 500000.
+       01  WS-SEEN-MAX-D       PIC Z(6)9.
+       01  WS-SEEN-TRUNC-FLAG  PIC X VALUE 'N'.
+           88  WS-SEEN-IS-TRUNCATED   VALUE 'Y'.
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-ENTRY OCCURS 500000 TIMES
+                   INDEXED BY WS-SEEN-IX.
+               10  WS-SEEN-ACCT    PIC X(50).
+               10  WS-SEEN-ACTION  PIC X(20).
+               10  WS-SEEN-LINE    PIC 9(7).
+
+       01  WS-DUP-LINE-COUNT       PIC 9(4) VALUE ZEROS.
+       01  WS-DUP-LINE-MAX         PIC 9(4) VALUE 1000.
+       01  WS-DUP-LINE-TRUNC-FLAG  PIC X VALUE 'N'.
+           88  WS-DUP-LINE-IS-TRUNCATED   VALUE 'Y'.
+       01  WS-DUP-LINE-TABLE.
+           05  WS-DUP-LINE-NO OCCURS 1000 TIMES PIC 9(7).
+       01  WS-DUP-LINE-IX          PIC 9(4) VALUE ZEROS.
+       01  WS-DUP-LINES-STR        PIC X(8000) VALUE SPACES.
+       01  WS-DUP-LINES-PTR        PIC 9(4) VALUE 1.
+       01  WS-DUP-LINE-D           PIC Z(6)9.
+
+       01  WS-MIN-INTEREST     PIC S9(13)V99 VALUE ZEROS.
+       01  WS-MAX-INTEREST     PIC S9(13)V99 VALUE ZEROS.
+       01  WS-AVG-INTEREST     PIC S9(13)V99 VALUE ZEROS.
+       01  WS-FIRST-INT-FLAG   PIC X VALUE 'Y'.
+       01  WS-MININT-D         PIC -(13).99.
+       01  WS-MAXINT-D         PIC -(13).99.
+       01  WS-AVGINT-D         PIC -(13).99.
+       01  WS-INT-REC-COUNT    PIC 9(7) VALUE ZEROS.
+       01  WS-TIER-ZERO        PIC 9(7) VALUE ZEROS.
+       01  WS-TIER-LOW         PIC 9(7) VALUE ZEROS.
+       01  WS-TIER-HIGH        PIC 9(7) VALUE ZEROS.
+       01  WS-TIERZERO-D       PIC Z(6)9.
+       01  WS-TIERLOW-D        PIC Z(6)9.
+       01  WS-TIERHIGH-D       PIC Z(6)9.
+
+       COPY CF-TYPES.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            ACCEPT WS-INFILE FROM ARGUMENT-VALUE
            IF FUNCTION TRIM(WS-INFILE) = SPACES
-               DISPLAY '{"error":"Usage: cfbatch <input-file>"}'
+               DISPLAY '{"error":"Usage: cfbatch <input-file> '
+                   '[format=CSV]"}'
                STOP RUN
            END-IF
-           DISPLAY '{"batch_results":['
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+           MOVE WS-ARG2 TO WS-OPT-ARG
+           PERFORM 0050-PARSE-FORMAT-ARG
+           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+           MOVE WS-ARG3 TO WS-OPT-ARG
+           PERFORM 0050-PARSE-FORMAT-ARG
+           STRING FUNCTION TRIM(WS-INFILE) '.rej' DELIMITED SIZE
+               INTO WS-REJFILE
+           END-STRING
+           STRING FUNCTION TRIM(WS-INFILE) '.ckpt' DELIMITED SIZE
+               INTO WS-CKPTFILE
+           END-STRING
+           PERFORM 1000-LOAD-CHECKPOINT
+           IF WS-CSV-FORMAT
+               DISPLAY
+                   'action,account_id,balance,interest,new_balance,'
+                   'currency,to_account,to_balance,new_to_balance'
+           ELSE
+               DISPLAY '{"batch_results":['
+           END-IF
            OPEN INPUT BATCH-INPUT
+           IF WS-RESUME-LINE > ZEROS
+               OPEN EXTEND REJECT-OUTPUT
+               IF WS-REJ-STATUS = '35'
+                   OPEN OUTPUT REJECT-OUTPUT
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-OUTPUT
+           END-IF
            MOVE 'N' TO WS-EOF
            MOVE 'Y' TO WS-FIRST-REC
            PERFORM UNTIL WS-EOF = 'Y'
                READ BATCH-INPUT INTO INPUT-RECORD
                    AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM 2000-PROCESS-LINE
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUM
+                       IF WS-LINE-NUM > WS-RESUME-LINE
+                           PERFORM 2000-PROCESS-LINE
+                           PERFORM 1100-SAVE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE BATCH-INPUT
+           CLOSE REJECT-OUTPUT
+           PERFORM 1150-RESET-CHECKPOINT
            PERFORM 9000-SUMMARY
            STOP RUN.
 
+       0050-PARSE-FORMAT-ARG.
+           MOVE ZERO TO WS-POS
+           INSPECT WS-OPT-ARG TALLYING WS-POS FOR CHARACTERS BEFORE '='
+           IF WS-POS > 0
+               MOVE WS-OPT-ARG(1:WS-POS) TO WS-FIELD-NAME
+               MOVE WS-OPT-ARG(WS-POS + 2:) TO WS-FIELD-VAL
+               EVALUATE FUNCTION TRIM(WS-FIELD-NAME)
+                   WHEN 'format'
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           WS-FIELD-VAL)) TO WS-OUTPUT-FORMAT
+                   WHEN 'layout'
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           WS-FIELD-VAL)) TO WS-INPUT-LAYOUT
+               END-EVALUATE
+           END-IF.
+
+       1000-LOAD-CHECKPOINT.
+           MOVE ZEROS TO WS-RESUME-LINE
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CKPT-FILE INTO CKPT-RECORD
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(CKPT-RECORD)
+                           TO WS-RESUME-LINE
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       1100-SAVE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE WS-LINE-NUM TO WS-LINENUM-D
+           MOVE FUNCTION TRIM(WS-LINENUM-D) TO CKPT-RECORD
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
+
+      * the file has been read to EOF with no error, so there is no
+      * restart point left to resume from - truncate the checkpoint
+      * file the same way a restartable batch job resets its restart
+      * point once the job finishes successfully, otherwise the next
+      * run would treat every line as already processed
+       1150-RESET-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE.
+
        2000-PROCESS-LINE.
            MOVE SPACES TO WS-ACTION WS-ACCOUNT-ID WS-TXN-TYPE
-           MOVE ZEROS TO WS-BALANCE WS-RATE WS-DAYS WS-AMOUNT
-           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-REMAIN
-           PERFORM UNTIL FUNCTION TRIM(WS-REMAIN) = SPACES
-               PERFORM 2100-EXTRACT-TOKEN
-               IF FUNCTION TRIM(WS-TOKEN) NOT = SPACES
-                   PERFORM 2200-PARSE-TOKEN
+           MOVE SPACES TO WS-TO-ACCOUNT-ID
+           MOVE ZEROS TO WS-BALANCE WS-RATE WS-OD-RATE WS-DAYS
+               WS-AMOUNT WS-TO-BAL
+           MOVE 'IDR' TO CF-ACCT-CURRENCY
+           MOVE 'N' TO WS-REJECT-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+           IF WS-FIXED-LAYOUT
+               PERFORM 2075-LOAD-FIXED-FIELDS
+           ELSE
+               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-REMAIN
+               PERFORM UNTIL FUNCTION TRIM(WS-REMAIN) = SPACES
+                   PERFORM 2100-EXTRACT-TOKEN
+                   IF FUNCTION TRIM(WS-TOKEN) NOT = SPACES
+                       PERFORM 2200-PARSE-TOKEN
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT WS-IS-REJECTED AND FUNCTION TRIM(WS-ACCOUNT-ID) NOT =
+                   SPACES
+               PERFORM 2050-CHECK-DUPLICATE
+           END-IF
+           IF NOT WS-IS-REJECTED
+               EVALUATE FUNCTION TRIM(WS-ACTION)
+                   WHEN 'INTEREST'
+                       IF FUNCTION TRIM(WS-ACCOUNT-ID) = SPACES
+                           MOVE 'Y' TO WS-REJECT-FLAG
+                           MOVE 'Missing account_id' TO WS-REJECT-REASON
+                       ELSE
+                           PERFORM 3000-CALC-INTEREST
+                       END-IF
+                   WHEN 'COMPOUND-INTEREST'
+                       IF FUNCTION TRIM(WS-ACCOUNT-ID) = SPACES
+                           MOVE 'Y' TO WS-REJECT-FLAG
+                           MOVE 'Missing account_id' TO WS-REJECT-REASON
+                       ELSE
+                           PERFORM 3300-CALC-COMPOUND
+                       END-IF
+                   WHEN 'TOPUP'
+                       IF FUNCTION TRIM(WS-ACCOUNT-ID) = SPACES
+                           MOVE 'Y' TO WS-REJECT-FLAG
+                           MOVE 'Missing account_id' TO WS-REJECT-REASON
+                       ELSE
+                           PERFORM 3100-CALC-TOPUP
+                       END-IF
+                   WHEN 'TRANSFER'
+                       IF FUNCTION TRIM(WS-ACCOUNT-ID) = SPACES OR
+                          FUNCTION TRIM(WS-TO-ACCOUNT-ID) = SPACES
+                           MOVE 'Y' TO WS-REJECT-FLAG
+                           MOVE 'Missing account_id or to_account'
+                               TO WS-REJECT-REASON
+                       ELSE
+                           PERFORM 3200-CALC-TRANSFER
+                       END-IF
+                   WHEN OTHER
+                       MOVE 'Y' TO WS-REJECT-FLAG
+                       STRING 'Unknown or missing action: '
+                               FUNCTION TRIM(WS-ACTION)
+                           DELIMITED SIZE INTO WS-REJECT-REASON
+                       END-STRING
+               END-EVALUATE
+           END-IF
+           IF WS-IS-REJECTED
+               PERFORM 4000-REJECT-LINE
+           END-IF.
+
+       2050-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-FLAG
+           MOVE 1 TO WS-SEEN-IDX
+           PERFORM UNTIL WS-SEEN-IDX > WS-SEEN-COUNT OR WS-IS-DUPLICATE
+               PERFORM 2055-COMPARE-SEEN
+               IF NOT WS-IS-DUPLICATE
+                   ADD 1 TO WS-SEEN-IDX
                END-IF
            END-PERFORM
-           EVALUATE FUNCTION TRIM(WS-ACTION)
-               WHEN 'INTEREST'
-                   PERFORM 3000-CALC-INTEREST
-               WHEN OTHER
-                   CONTINUE
-           END-EVALUATE.
+           IF WS-IS-DUPLICATE
+               ADD 1 TO WS-DUP-COUNT
+               MOVE WS-LINE-NUM TO WS-LINENUM-D
+               DISPLAY 'DUPLICATE account_id='
+                   FUNCTION TRIM(WS-ACCOUNT-ID)
+                   ' action=' FUNCTION TRIM(WS-ACTION)
+                   ' line=' FUNCTION TRIM(WS-LINENUM-D)
+                   ' first_line=' WS-SEEN-LINE(WS-SEEN-IDX)
+                   UPON SYSERR
+               PERFORM 2060-RECORD-DUP-LINE
+               MOVE 'Y' TO WS-REJECT-FLAG
+               STRING 'Duplicate account_id for action '
+                       FUNCTION TRIM(WS-ACTION)
+                       ', first seen line '
+                       FUNCTION TRIM(WS-SEEN-LINE(WS-SEEN-IDX))
+                   DELIMITED SIZE INTO WS-REJECT-REASON
+               END-STRING
+           ELSE
+               IF WS-SEEN-COUNT < WS-SEEN-MAX
+                   ADD 1 TO WS-SEEN-COUNT
+                   MOVE WS-ACCOUNT-ID TO WS-SEEN-ACCT(WS-SEEN-COUNT)
+                   MOVE WS-ACTION     TO WS-SEEN-ACTION(WS-SEEN-COUNT)
+                   MOVE WS-LINE-NUM   TO WS-SEEN-LINE(WS-SEEN-COUNT)
+               ELSE
+                   MOVE 'Y' TO WS-SEEN-TRUNC-FLAG
+                   MOVE WS-LINE-NUM TO WS-LINENUM-D
+                   MOVE WS-SEEN-MAX TO WS-SEEN-MAX-D
+                   DISPLAY 'WARNING: duplicate-detection table full ('
+                       FUNCTION TRIM(WS-SEEN-MAX-D)
+                       ' accounts) - account_id='
+                       FUNCTION TRIM(WS-ACCOUNT-ID)
+                       ' line=' FUNCTION TRIM(WS-LINENUM-D)
+                       ' can no longer be checked for duplicates'
+                       UPON SYSERR
+               END-IF
+           END-IF.
+
+       2060-RECORD-DUP-LINE.
+           IF WS-DUP-LINE-COUNT < WS-DUP-LINE-MAX
+               ADD 1 TO WS-DUP-LINE-COUNT
+               MOVE WS-LINE-NUM TO WS-DUP-LINE-NO(WS-DUP-LINE-COUNT)
+           ELSE
+               MOVE 'Y' TO WS-DUP-LINE-TRUNC-FLAG
+           END-IF.
+
+       2055-COMPARE-SEEN.
+           IF WS-SEEN-ACCT(WS-SEEN-IDX) = WS-ACCOUNT-ID AND
+                   WS-SEEN-ACTION(WS-SEEN-IDX) = WS-ACTION
+               MOVE 'Y' TO WS-DUP-FLAG
+           END-IF.
+
+      * layout=FIXED path - lift the fixed-column fields straight
+      * across instead of scanning the line for key=value tokens
+       2075-LOAD-FIXED-FIELDS.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(FX-ACTION))
+               TO WS-ACTION
+           MOVE FUNCTION TRIM(FX-ACCOUNT-ID)    TO WS-ACCOUNT-ID
+           MOVE FX-BALANCE                      TO WS-BALANCE
+           MOVE FX-RATE                         TO WS-RATE
+           MOVE FX-OD-RATE                      TO WS-OD-RATE
+           MOVE FX-DAYS                         TO WS-DAYS
+           MOVE FX-AMOUNT                       TO WS-AMOUNT
+           MOVE FUNCTION TRIM(FX-TO-ACCOUNT-ID) TO WS-TO-ACCOUNT-ID
+           MOVE FX-TO-BALANCE                   TO WS-TO-BAL
+           IF FUNCTION TRIM(FX-CURRENCY) NOT = SPACES
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(FX-CURRENCY))
+                   TO CF-ACCT-CURRENCY
+           END-IF
+           IF FUNCTION TRIM(WS-ACTION) = SPACES
+               MOVE 'Y' TO WS-REJECT-FLAG
+               MOVE 'Unknown or missing action: ' TO WS-REJECT-REASON
+           END-IF.
 
        2100-EXTRACT-TOKEN.
            MOVE ZERO TO WS-POS
@@ -108,6 +442,12 @@
                MOVE SPACES TO WS-REMAIN
            END-IF.
 
+      * day_count= is accepted and ignored - CFBATCH always posts
+      * interest on a 365-day basis and has no 360-day formula of its
+      * own, but CFRECON re-derives what CFTRXVAL's day_count-aware
+      * formula would have posted straight out of this same batch
+      * file, so the field has to survive onto CFBATCH's own output
+      * line rather than being rejected as unknown.
        2200-PARSE-TOKEN.
            MOVE ZERO TO WS-POS
            INSPECT WS-TOKEN TALLYING WS-POS FOR CHARACTERS BEFORE '='
@@ -124,20 +464,149 @@
                        MOVE FUNCTION NUMVAL(WS-FIELD-VAL) TO WS-BALANCE
                    WHEN 'rate'
                        MOVE FUNCTION NUMVAL(WS-FIELD-VAL) TO WS-RATE
+                   WHEN 'od_rate'
+                       MOVE FUNCTION NUMVAL(WS-FIELD-VAL) TO WS-OD-RATE
                    WHEN 'days'
                        MOVE FUNCTION NUMVAL(WS-FIELD-VAL) TO WS-DAYS
-                   WHEN OTHER
+                   WHEN 'amount'
+                       MOVE FUNCTION NUMVAL(WS-FIELD-VAL) TO WS-AMOUNT
+                   WHEN 'to_account'
+                       MOVE FUNCTION TRIM(WS-FIELD-VAL)
+                           TO WS-TO-ACCOUNT-ID
+                   WHEN 'to_balance'
+                       MOVE FUNCTION NUMVAL(WS-FIELD-VAL) TO WS-TO-BAL
+                   WHEN 'currency'
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           WS-FIELD-VAL)) TO CF-ACCT-CURRENCY
+                   WHEN 'day_count'
                        CONTINUE
+                   WHEN OTHER
+                       MOVE 'Y' TO WS-REJECT-FLAG
+                       STRING 'Unknown field: '
+                               FUNCTION TRIM(WS-FIELD-NAME)
+                           DELIMITED SIZE INTO WS-REJECT-REASON
+                       END-STRING
                END-EVALUATE
+           ELSE
+               MOVE 'Y' TO WS-REJECT-FLAG
+               STRING 'Malformed token (no ''=''): '
+                       FUNCTION TRIM(WS-TOKEN)
+                   DELIMITED SIZE INTO WS-REJECT-REASON
+               END-STRING
            END-IF.
 
+       4000-REJECT-LINE.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-LINE-NUM TO WS-LINENUM-D
+           MOVE SPACES TO REJECT-RECORD
+           STRING
+               'line=' DELIMITED SIZE
+               FUNCTION TRIM(WS-LINENUM-D) DELIMITED SIZE
+               ' reason=' DELIMITED SIZE
+               FUNCTION TRIM(WS-REJECT-REASON) DELIMITED SIZE
+               ' data=' DELIMITED SIZE
+               FUNCTION TRIM(INPUT-RECORD) DELIMITED SIZE
+               INTO REJECT-RECORD
+           END-STRING
+           WRITE REJECT-RECORD.
+
        3000-CALC-INTEREST.
-           IF WS-RATE > ZEROS AND WS-DAYS > ZEROS
-               DIVIDE 365 INTO WS-RATE GIVING WS-DAILY-RATE
+           IF WS-BALANCE < ZEROS AND WS-OD-RATE > ZEROS AND
+                   WS-DAYS > ZEROS
+               DIVIDE 365 INTO WS-OD-RATE GIVING WS-DAILY-RATE
                MULTIPLY WS-BALANCE   BY WS-DAILY-RATE GIVING WS-INTEREST
                MULTIPLY WS-DAYS      BY WS-INTEREST   GIVING WS-INTEREST
                MOVE WS-BALANCE TO WS-NEW-BALANCE
                ADD WS-INTEREST TO WS-NEW-BALANCE
+           ELSE
+               IF WS-RATE > ZEROS AND WS-DAYS > ZEROS
+                   DIVIDE 365 INTO WS-RATE GIVING WS-DAILY-RATE
+                   MULTIPLY WS-BALANCE BY WS-DAILY-RATE
+                       GIVING WS-INTEREST
+                   MULTIPLY WS-DAYS    BY WS-INTEREST GIVING WS-INTEREST
+                   MOVE WS-BALANCE TO WS-NEW-BALANCE
+                   ADD WS-INTEREST TO WS-NEW-BALANCE
+               ELSE
+                   MOVE WS-BALANCE TO WS-NEW-BALANCE
+                   MOVE ZEROS TO WS-INTEREST
+               END-IF
+           END-IF
+           ADD WS-INTEREST TO WS-TOTAL-INTEREST
+           ADD WS-BALANCE  TO WS-TOTAL-BALANCE
+           ADD 1 TO WS-TOTAL-ACCOUNTS
+           PERFORM 3050-TRACK-INTEREST-STATS
+           MOVE WS-INTEREST    TO WS-INT-D
+           MOVE WS-BALANCE     TO WS-BAL-D
+           MOVE WS-NEW-BALANCE TO WS-NEWBAL-D
+           IF WS-CSV-FORMAT
+               MOVE SPACES TO WS-OUT
+               STRING
+                   'INTEREST,' DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACCOUNT-ID) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-BAL-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-INT-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-NEWBAL-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(CF-ACCT-CURRENCY) DELIMITED SIZE
+                   ',,,' DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
+           ELSE
+               IF WS-FIRST-REC = 'N'
+                   DISPLAY ','
+               END-IF
+               MOVE SPACES TO WS-OUT
+               STRING
+                   '{"action":"INTEREST","account_id":"' DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACCOUNT-ID) DELIMITED SIZE
+                   '","balance":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-BAL-D) DELIMITED SIZE
+                   ',"interest":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-INT-D) DELIMITED SIZE
+                   ',"new_balance":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-NEWBAL-D) DELIMITED SIZE
+                   ',"currency":"' DELIMITED SIZE
+                   FUNCTION TRIM(CF-ACCT-CURRENCY) DELIMITED SIZE
+                   '"}' DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
+           END-IF
+           MOVE 'N' TO WS-FIRST-REC.
+
+       3050-TRACK-INTEREST-STATS.
+           ADD 1 TO WS-INT-REC-COUNT
+           IF WS-FIRST-INT-FLAG = 'Y'
+               MOVE WS-INTEREST TO WS-MIN-INTEREST
+               MOVE WS-INTEREST TO WS-MAX-INTEREST
+               MOVE 'N' TO WS-FIRST-INT-FLAG
+           ELSE
+               IF WS-INTEREST < WS-MIN-INTEREST
+                   MOVE WS-INTEREST TO WS-MIN-INTEREST
+               END-IF
+               IF WS-INTEREST > WS-MAX-INTEREST
+                   MOVE WS-INTEREST TO WS-MAX-INTEREST
+               END-IF
+           END-IF
+           EVALUATE TRUE
+               WHEN WS-RATE = ZEROS
+                   ADD 1 TO WS-TIER-ZERO
+               WHEN WS-RATE > 5
+                   ADD 1 TO WS-TIER-HIGH
+               WHEN OTHER
+                   ADD 1 TO WS-TIER-LOW
+           END-EVALUATE.
+
+       3300-CALC-COMPOUND.
+           IF WS-RATE > ZEROS AND WS-DAYS > ZEROS
+               DIVIDE 365 INTO WS-RATE GIVING WS-DAILY-RATE
+               MOVE WS-BALANCE TO WS-NEW-BALANCE
+               PERFORM 3310-COMPOUND-ONE-DAY WS-DAYS TIMES
+               COMPUTE WS-INTEREST = WS-NEW-BALANCE - WS-BALANCE
            ELSE
                MOVE WS-BALANCE TO WS-NEW-BALANCE
                MOVE ZEROS TO WS-INTEREST
@@ -145,42 +614,299 @@
            ADD WS-INTEREST TO WS-TOTAL-INTEREST
            ADD WS-BALANCE  TO WS-TOTAL-BALANCE
            ADD 1 TO WS-TOTAL-ACCOUNTS
+           PERFORM 3050-TRACK-INTEREST-STATS
            MOVE WS-INTEREST    TO WS-INT-D
            MOVE WS-BALANCE     TO WS-BAL-D
            MOVE WS-NEW-BALANCE TO WS-NEWBAL-D
-           IF WS-FIRST-REC = 'N'
-               DISPLAY ','
+           IF WS-CSV-FORMAT
+               MOVE SPACES TO WS-OUT
+               STRING
+                   'COMPOUND-INTEREST,' DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACCOUNT-ID) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-BAL-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-INT-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-NEWBAL-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(CF-ACCT-CURRENCY) DELIMITED SIZE
+                   ',,,' DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
+           ELSE
+               IF WS-FIRST-REC = 'N'
+                   DISPLAY ','
+               END-IF
+               MOVE SPACES TO WS-OUT
+               STRING
+                   '{"action":"COMPOUND-INTEREST","account_id":"'
+                       DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACCOUNT-ID) DELIMITED SIZE
+                   '","balance":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-BAL-D) DELIMITED SIZE
+                   ',"interest":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-INT-D) DELIMITED SIZE
+                   ',"new_balance":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-NEWBAL-D) DELIMITED SIZE
+                   ',"currency":"' DELIMITED SIZE
+                   FUNCTION TRIM(CF-ACCT-CURRENCY) DELIMITED SIZE
+                   '"}' DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
            END-IF
-           MOVE 'N' TO WS-FIRST-REC
-           MOVE SPACES TO WS-OUT
-           STRING
-               '{"account_id":"' DELIMITED SIZE
-               FUNCTION TRIM(WS-ACCOUNT-ID) DELIMITED SIZE
-               '","balance":' DELIMITED SIZE
-               FUNCTION TRIM(WS-BAL-D) DELIMITED SIZE
-               ',"interest":' DELIMITED SIZE
-               FUNCTION TRIM(WS-INT-D) DELIMITED SIZE
-               ',"new_balance":' DELIMITED SIZE
-               FUNCTION TRIM(WS-NEWBAL-D) DELIMITED SIZE
-               '}' DELIMITED SIZE
-               INTO WS-OUT
-           END-STRING
-           DISPLAY FUNCTION TRIM(WS-OUT).
+           MOVE 'N' TO WS-FIRST-REC.
+
+       3310-COMPOUND-ONE-DAY.
+           COMPUTE WS-NEW-BALANCE ROUNDED =
+               WS-NEW-BALANCE * (1 + WS-DAILY-RATE).
+
+       3100-CALC-TOPUP.
+           IF WS-AMOUNT <= ZEROS
+               MOVE 'Y' TO WS-REJECT-FLAG
+               MOVE 'Top-up amount must be > 0' TO WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-BALANCE TO WS-NEW-BALANCE
+           ADD WS-AMOUNT TO WS-NEW-BALANCE
+           ADD 1 TO WS-TOTAL-ACCOUNTS
+           MOVE WS-BALANCE     TO WS-BAL-D
+           MOVE WS-AMOUNT      TO WS-AMT-D
+           MOVE WS-NEW-BALANCE TO WS-NEWBAL-D
+           IF WS-CSV-FORMAT
+               MOVE SPACES TO WS-OUT
+               STRING
+                   'TOPUP,' DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACCOUNT-ID) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-BAL-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-AMT-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-NEWBAL-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(CF-ACCT-CURRENCY) DELIMITED SIZE
+                   ',,,' DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
+           ELSE
+               IF WS-FIRST-REC = 'N'
+                   DISPLAY ','
+               END-IF
+               MOVE SPACES TO WS-OUT
+               STRING
+                   '{"action":"TOPUP","account_id":"' DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACCOUNT-ID) DELIMITED SIZE
+                   '","balance":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-BAL-D) DELIMITED SIZE
+                   ',"amount":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-AMT-D) DELIMITED SIZE
+                   ',"new_balance":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-NEWBAL-D) DELIMITED SIZE
+                   ',"currency":"' DELIMITED SIZE
+                   FUNCTION TRIM(CF-ACCT-CURRENCY) DELIMITED SIZE
+                   '"}' DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
+           END-IF
+           MOVE 'N' TO WS-FIRST-REC.
+
+       3200-CALC-TRANSFER.
+           IF WS-AMOUNT <= ZEROS
+               MOVE 'Y' TO WS-REJECT-FLAG
+               MOVE 'Transfer amount must be > 0' TO WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-AMOUNT > WS-BALANCE
+               MOVE 'Y' TO WS-REJECT-FLAG
+               MOVE 'Insufficient balance for transfer'
+                   TO WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-BALANCE TO WS-NEW-BALANCE
+           MOVE WS-TO-BAL  TO WS-NEW-TO-BAL
+           SUBTRACT WS-AMOUNT FROM WS-NEW-BALANCE
+           ADD      WS-AMOUNT TO   WS-NEW-TO-BAL
+           ADD 1 TO WS-TOTAL-ACCOUNTS
+           MOVE WS-BALANCE      TO WS-BAL-D
+           MOVE WS-TO-BAL       TO WS-TOBAL-D
+           MOVE WS-AMOUNT       TO WS-AMT-D
+           MOVE WS-NEW-BALANCE  TO WS-NEWBAL-D
+           MOVE WS-NEW-TO-BAL   TO WS-NEWTOBAL-D
+           IF WS-CSV-FORMAT
+               MOVE SPACES TO WS-OUT
+               STRING
+                   'TRANSFER,' DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACCOUNT-ID) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-BAL-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-AMT-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-NEWBAL-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(CF-ACCT-CURRENCY) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TO-ACCOUNT-ID) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TOBAL-D) DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   FUNCTION TRIM(WS-NEWTOBAL-D) DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
+           ELSE
+               IF WS-FIRST-REC = 'N'
+                   DISPLAY ','
+               END-IF
+               MOVE SPACES TO WS-OUT
+               STRING
+                   '{"action":"TRANSFER","account_id":"' DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACCOUNT-ID) DELIMITED SIZE
+                   '","to_account":"' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TO-ACCOUNT-ID) DELIMITED SIZE
+                   '","balance":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-BAL-D) DELIMITED SIZE
+                   ',"to_balance":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TOBAL-D) DELIMITED SIZE
+                   ',"amount":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-AMT-D) DELIMITED SIZE
+                   ',"new_balance":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-NEWBAL-D) DELIMITED SIZE
+                   ',"new_to_balance":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-NEWTOBAL-D) DELIMITED SIZE
+                   ',"currency":"' DELIMITED SIZE
+                   FUNCTION TRIM(CF-ACCT-CURRENCY) DELIMITED SIZE
+                   '"}' DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
+           END-IF
+           MOVE 'N' TO WS-FIRST-REC.
+
+       9040-BUILD-DUP-LINES.
+           MOVE SPACES TO WS-DUP-LINES-STR
+           MOVE 1 TO WS-DUP-LINES-PTR
+           MOVE 1 TO WS-DUP-LINE-IX
+           PERFORM UNTIL WS-DUP-LINE-IX > WS-DUP-LINE-COUNT
+               MOVE WS-DUP-LINE-NO(WS-DUP-LINE-IX) TO WS-DUP-LINE-D
+               IF WS-DUP-LINE-IX > 1
+                   IF WS-CSV-FORMAT
+                       STRING ';' DELIMITED SIZE INTO WS-DUP-LINES-STR
+                           WITH POINTER WS-DUP-LINES-PTR
+                       END-STRING
+                   ELSE
+                       STRING ',' DELIMITED SIZE INTO WS-DUP-LINES-STR
+                           WITH POINTER WS-DUP-LINES-PTR
+                       END-STRING
+                   END-IF
+               END-IF
+               STRING FUNCTION TRIM(WS-DUP-LINE-D) DELIMITED SIZE
+                   INTO WS-DUP-LINES-STR
+                   WITH POINTER WS-DUP-LINES-PTR
+               END-STRING
+               ADD 1 TO WS-DUP-LINE-IX
+           END-PERFORM
+           IF WS-DUP-LINE-IS-TRUNCATED
+               IF WS-CSV-FORMAT
+                   STRING ';...' DELIMITED SIZE INTO WS-DUP-LINES-STR
+                       WITH POINTER WS-DUP-LINES-PTR
+                   END-STRING
+               ELSE
+                   STRING ',...' DELIMITED SIZE INTO WS-DUP-LINES-STR
+                       WITH POINTER WS-DUP-LINES-PTR
+                   END-STRING
+               END-IF
+           END-IF.
 
        9000-SUMMARY.
            MOVE WS-TOTAL-INTEREST TO WS-TOTINT-D
            MOVE WS-TOTAL-BALANCE  TO WS-TOTBAL-D
            MOVE WS-TOTAL-ACCOUNTS TO WS-ACCT-D
+           MOVE WS-REJECT-COUNT   TO WS-REJCNT-D
+           MOVE WS-DUP-COUNT      TO WS-DUPCNT-D
+           PERFORM 9040-BUILD-DUP-LINES
+           IF WS-INT-REC-COUNT > ZEROS
+               DIVIDE WS-TOTAL-INTEREST BY WS-INT-REC-COUNT
+                   GIVING WS-AVG-INTEREST
+           ELSE
+               MOVE ZEROS TO WS-AVG-INTEREST
+           END-IF
+           MOVE WS-MIN-INTEREST TO WS-MININT-D
+           MOVE WS-MAX-INTEREST TO WS-MAXINT-D
+           MOVE WS-AVG-INTEREST TO WS-AVGINT-D
+           MOVE WS-TIER-ZERO    TO WS-TIERZERO-D
+           MOVE WS-TIER-LOW     TO WS-TIERLOW-D
+           MOVE WS-TIER-HIGH    TO WS-TIERHIGH-D
            MOVE SPACES TO WS-OUT
-           STRING
-               '],"summary":{"accounts":' DELIMITED SIZE
-               FUNCTION TRIM(WS-ACCT-D)
-                   DELIMITED SIZE
-               ',"total_interest":' DELIMITED SIZE
-               FUNCTION TRIM(WS-TOTINT-D) DELIMITED SIZE
-               ',"total_balance":' DELIMITED SIZE
-               FUNCTION TRIM(WS-TOTBAL-D) DELIMITED SIZE
-               '}}' DELIMITED SIZE
-               INTO WS-OUT
-           END-STRING
-           DISPLAY FUNCTION TRIM(WS-OUT).
+           IF WS-CSV-FORMAT
+               STRING
+                   'SUMMARY,accounts=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACCT-D) DELIMITED SIZE
+                   ',total_interest=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TOTINT-D) DELIMITED SIZE
+                   ',total_balance=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TOTBAL-D) DELIMITED SIZE
+                   ',rejected=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-REJCNT-D) DELIMITED SIZE
+                   ',duplicates=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-DUPCNT-D) DELIMITED SIZE
+                   ',duplicate_lines=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-DUP-LINES-STR) DELIMITED SIZE
+                   ',duplicate_check_truncated=' DELIMITED SIZE
+                   WS-SEEN-TRUNC-FLAG DELIMITED SIZE
+                   ',min_interest=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-MININT-D) DELIMITED SIZE
+                   ',max_interest=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-MAXINT-D) DELIMITED SIZE
+                   ',avg_interest=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-AVGINT-D) DELIMITED SIZE
+                   ',rate_tier_zero=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TIERZERO-D) DELIMITED SIZE
+                   ',rate_tier_low=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TIERLOW-D) DELIMITED SIZE
+                   ',rate_tier_high=' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TIERHIGH-D) DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
+           ELSE
+               STRING
+                   '],"summary":{"accounts":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-ACCT-D)
+                       DELIMITED SIZE
+                   ',"total_interest":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TOTINT-D) DELIMITED SIZE
+                   ',"total_balance":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TOTBAL-D) DELIMITED SIZE
+                   ',"rejected":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-REJCNT-D) DELIMITED SIZE
+                   ',"reject_file":"' DELIMITED SIZE
+                   FUNCTION TRIM(WS-REJFILE) DELIMITED SIZE
+                   '","duplicate_accounts":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-DUPCNT-D) DELIMITED SIZE
+                   ',"duplicate_lines":[' DELIMITED SIZE
+                   FUNCTION TRIM(WS-DUP-LINES-STR) DELIMITED SIZE
+                   '],"duplicate_check_truncated":"' DELIMITED SIZE
+                   WS-SEEN-TRUNC-FLAG DELIMITED SIZE
+                   '","min_interest":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-MININT-D) DELIMITED SIZE
+                   ',"max_interest":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-MAXINT-D) DELIMITED SIZE
+                   ',"avg_interest":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-AVGINT-D) DELIMITED SIZE
+                   ',"rate_tiers":{"zero":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TIERZERO-D) DELIMITED SIZE
+                   ',"low":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TIERLOW-D) DELIMITED SIZE
+                   ',"high":' DELIMITED SIZE
+                   FUNCTION TRIM(WS-TIERHIGH-D) DELIMITED SIZE
+                   '}}}' DELIMITED SIZE
+                   INTO WS-OUT
+               END-STRING
+               DISPLAY FUNCTION TRIM(WS-OUT)
+           END-IF.
