@@ -0,0 +1,23 @@
+      *================================================================*
+      * CF-BATCHFX.cpy - Shared fixed-width batch line layout          *
+      * COPYed as a REDEFINES of INPUT-RECORD by both CFBATCH and      *
+      * CFRECON so a layout=FIXED batch file is read through the same  *
+      * column positions in both programs instead of two hand-typed    *
+      * copies that would silently drift apart if one changed without  *
+      * the other.                                                     *
+      *================================================================*
+       01  FIXED-INPUT-RECORD REDEFINES INPUT-RECORD.
+           05  FX-ACTION           PIC X(20).
+           05  FX-ACCOUNT-ID       PIC X(50).
+           05  FX-BALANCE          PIC S9(13)V99
+                                   SIGN IS TRAILING SEPARATE.
+           05  FX-RATE             PIC 9(3)V9(6).
+           05  FX-OD-RATE          PIC 9(3)V9(6).
+           05  FX-DAYS             PIC 9(5).
+           05  FX-AMOUNT           PIC S9(13)V99
+                                   SIGN IS TRAILING SEPARATE.
+           05  FX-TO-ACCOUNT-ID    PIC X(50).
+           05  FX-TO-BALANCE       PIC S9(13)V99
+                                   SIGN IS TRAILING SEPARATE.
+           05  FX-CURRENCY         PIC X(4).
+           05  FILLER              PIC X(305).
