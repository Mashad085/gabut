@@ -1,6 +1,29 @@
       *================================================================*
       * CFWALLET.cbl - KOIN Wallet Business Logic                     *
-      * Args: action= from_balance= to_balance= amount= topup_amount= *
+      * Args: action= from_balance= to_balance= amount=               *
+      *       fee_flat= fee_pct= - transfer fee schedule; the fee is  *
+      *       taken out of the transferred amount before it reaches   *
+      *       the recipient and reported separately as fee_collected  *
+      *       min_balance= - reserve floor a transfer may not breach  *
+      *       in the sender's resulting balance (0 = no floor)        *
+      *       topup_limit= - per-transaction top-up ceiling (0 = none)*
+      *       daily_topup_total= topup_daily_limit= - running total   *
+      *       of today's top-ups (caller-supplied) checked against a  *
+      *       daily ceiling (0 = no daily ceiling)                    *
+      *       wallet_type= KOIN (default) | POINTS - POINTS wallets   *
+      *       do not allow TOPUP and carry a lower transfer cap       *
+      *       currency= - tag echoed on the result, default KOIN,     *
+      *       carried in the shared CF-ACCT-CURRENCY field from       *
+      *       CF-TYPES.cpy                                            *
+      *       from_account_id= to_account_id= - when supplied, TOPUP  *
+      *       and CALC-TRANSFER read/write the account master file    *
+      *       instead of treating from_balance/to_balance as the sole *
+      *       source of truth: an existing master record's balance    *
+      *       overrides the balance argument, and the computed result *
+      *       is written back. A first-seen account_id is opened at   *
+      *       whatever balance the caller supplied. Omit the account  *
+      *       id argument(s) to keep the old purely-stateless behavior*
+      *       master_file= - overrides the default master file path   *
       * Actions: VALIDATE-TRANSFER | CALC-TRANSFER | TOPUP            *
       *================================================================*
        IDENTIFICATION DIVISION.
@@ -10,8 +33,19 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. LINUX.
        OBJECT-COMPUTER. LINUX.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO DYNAMIC WS-MASTER-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-ACCT-ID
+               FILE STATUS IS WS-MASTER-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY CF-ACCTMS.
+
        WORKING-STORAGE SECTION.
 
        01  WS-ACTION           PIC X(20)  VALUE SPACES.
@@ -35,8 +69,40 @@
        01  WS-VAL              PIC X(150).
        01  WS-POS              PIC 9(4).
 
+       01  WS-FEE-FLAT         PIC 9(7)V99 VALUE ZEROS.
+       01  WS-FEE-PCT          PIC 9(3)V99 VALUE ZEROS.
+       01  WS-FEE-AMOUNT       PIC 9(13)V99 VALUE ZEROS.
+       01  WS-NET-AMOUNT       PIC 9(13)V99 VALUE ZEROS.
+       01  WS-FEE-D            PIC Z(13).99.
+       01  WS-NET-D            PIC Z(13).99.
+
+       01  WS-MIN-BALANCE      PIC 9(13)V99 VALUE ZEROS.
+
+       01  WS-TOPUP-LIMIT      PIC 9(13)V99 VALUE ZEROS.
+       01  WS-TOPUP-DAILY-LIM  PIC 9(13)V99 VALUE ZEROS.
+       01  WS-DAILY-TOPUP-TOT  PIC 9(13)V99 VALUE ZEROS.
+
+       01  WS-WALLET-TYPE      PIC X(10) VALUE 'KOIN'.
+           88  WS-WALLET-IS-KOIN    VALUE 'KOIN'.
+           88  WS-WALLET-IS-POINTS  VALUE 'POINTS'.
+       01  WS-TRANSFER-CAP     PIC 9(13)V99 VALUE ZEROS.
+
+       01  WS-MASTER-FILE      PIC X(200) VALUE 'CFWALLET_ACCOUNTS.DAT'.
+       01  WS-MASTER-STATUS    PIC XX VALUE SPACES.
+       01  WS-FROM-ACCT-ID     PIC X(50) VALUE SPACES.
+       01  WS-TO-ACCT-ID       PIC X(50) VALUE SPACES.
+       01  WS-MASTER-OPEN-FLAG PIC X VALUE 'N'.
+           88  WS-MASTER-IS-OPEN   VALUE 'Y'.
+       01  WS-FROM-FOUND-FLAG  PIC X VALUE 'N'.
+           88  WS-FROM-IS-FOUND    VALUE 'Y'.
+       01  WS-TO-FOUND-FLAG    PIC X VALUE 'N'.
+           88  WS-TO-IS-FOUND      VALUE 'Y'.
+
+       COPY CF-TYPES.
+
        PROCEDURE DIVISION.
        0000-MAIN.
+           MOVE 'KOIN' TO CF-ACCT-CURRENCY
            PERFORM 1000-READ-ARGS
            PERFORM 2000-PROCESS
            PERFORM 9000-OUTPUT
@@ -67,20 +133,133 @@
                        MOVE FUNCTION NUMVAL(WS-VAL) TO WS-TO-BAL
                    WHEN 'amount'
                        MOVE FUNCTION NUMVAL(WS-VAL) TO WS-AMOUNT
+                   WHEN 'fee_flat'
+                       MOVE FUNCTION NUMVAL(WS-VAL) TO WS-FEE-FLAT
+                   WHEN 'fee_pct'
+                       MOVE FUNCTION NUMVAL(WS-VAL) TO WS-FEE-PCT
+                   WHEN 'min_balance'
+                       MOVE FUNCTION NUMVAL(WS-VAL) TO WS-MIN-BALANCE
+                   WHEN 'topup_limit'
+                       MOVE FUNCTION NUMVAL(WS-VAL) TO WS-TOPUP-LIMIT
+                   WHEN 'topup_daily_limit'
+                       MOVE FUNCTION NUMVAL(WS-VAL)
+                           TO WS-TOPUP-DAILY-LIM
+                   WHEN 'daily_topup_total'
+                       MOVE FUNCTION NUMVAL(WS-VAL)
+                           TO WS-DAILY-TOPUP-TOT
+                   WHEN 'wallet_type'
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-VAL))
+                           TO WS-WALLET-TYPE
+                   WHEN 'currency'
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           WS-VAL)) TO CF-ACCT-CURRENCY
+                   WHEN 'from_account_id'
+                       MOVE FUNCTION TRIM(WS-VAL) TO WS-FROM-ACCT-ID
+                   WHEN 'to_account_id'
+                       MOVE FUNCTION TRIM(WS-VAL) TO WS-TO-ACCT-ID
+                   WHEN 'master_file'
+                       MOVE FUNCTION TRIM(WS-VAL) TO WS-MASTER-FILE
                END-EVALUATE
            END-IF.
 
        2000-PROCESS.
+           PERFORM 2050-SET-WALLET-LIMITS
            EVALUATE FUNCTION TRIM(WS-ACTION)
                WHEN 'VALIDATE-TRANSFER'
+                   PERFORM 2060-LOAD-MASTER-BALANCES
                    PERFORM 3000-VALIDATE-TRANSFER
                WHEN 'CALC-TRANSFER'
+                   PERFORM 2060-LOAD-MASTER-BALANCES
                    PERFORM 4000-CALC-TRANSFER
+                   IF WS-STATUS = 'OK'
+                       PERFORM 2070-SAVE-MASTER-BALANCES
+                   END-IF
                WHEN 'TOPUP'
-                   PERFORM 5000-TOPUP
+                   IF WS-WALLET-IS-POINTS
+                       MOVE 'ERROR' TO WS-STATUS
+                       MOVE 'Top-up tidak berlaku untuk wallet poin'
+                           TO WS-MSG
+                   ELSE
+                       PERFORM 2060-LOAD-MASTER-BALANCES
+                       PERFORM 5000-TOPUP
+                       IF WS-STATUS = 'OK'
+                           PERFORM 2070-SAVE-MASTER-BALANCES
+                       END-IF
+                   END-IF
                WHEN OTHER
                    MOVE 'ERROR' TO WS-STATUS
                    MOVE 'Action tidak dikenal' TO WS-MSG
+           END-EVALUATE
+           IF WS-MASTER-IS-OPEN
+               CLOSE ACCOUNT-MASTER
+           END-IF.
+
+       2060-LOAD-MASTER-BALANCES.
+           IF FUNCTION TRIM(WS-FROM-ACCT-ID) = SPACES AND
+                   FUNCTION TRIM(WS-TO-ACCT-ID) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM 2065-OPEN-MASTER
+           MOVE 'N' TO WS-FROM-FOUND-FLAG
+           MOVE 'N' TO WS-TO-FOUND-FLAG
+           IF FUNCTION TRIM(WS-FROM-ACCT-ID) NOT = SPACES
+               MOVE WS-FROM-ACCT-ID TO AM-ACCT-ID
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE AM-BALANCE TO WS-FROM-BAL
+                       MOVE 'Y' TO WS-FROM-FOUND-FLAG
+               END-READ
+           END-IF
+           IF FUNCTION TRIM(WS-TO-ACCT-ID) NOT = SPACES
+               MOVE WS-TO-ACCT-ID TO AM-ACCT-ID
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE AM-BALANCE TO WS-TO-BAL
+                       MOVE 'Y' TO WS-TO-FOUND-FLAG
+               END-READ
+           END-IF.
+
+       2065-OPEN-MASTER.
+           IF NOT WS-MASTER-IS-OPEN
+               OPEN I-O ACCOUNT-MASTER
+               IF WS-MASTER-STATUS = '35'
+                   OPEN OUTPUT ACCOUNT-MASTER
+                   CLOSE ACCOUNT-MASTER
+                   OPEN I-O ACCOUNT-MASTER
+               END-IF
+               MOVE 'Y' TO WS-MASTER-OPEN-FLAG
+           END-IF.
+
+       2070-SAVE-MASTER-BALANCES.
+           IF FUNCTION TRIM(WS-FROM-ACCT-ID) NOT = SPACES
+               MOVE WS-FROM-ACCT-ID TO AM-ACCT-ID
+               MOVE WS-NEW-FROM     TO AM-BALANCE
+               IF WS-FROM-IS-FOUND
+                   REWRITE ACCOUNT-MASTER-RECORD
+               ELSE
+                   WRITE ACCOUNT-MASTER-RECORD
+               END-IF
+           END-IF
+           IF FUNCTION TRIM(WS-TO-ACCT-ID) NOT = SPACES
+               MOVE WS-TO-ACCT-ID TO AM-ACCT-ID
+               MOVE WS-NEW-TO       TO AM-BALANCE
+               IF WS-TO-IS-FOUND
+                   REWRITE ACCOUNT-MASTER-RECORD
+               ELSE
+                   WRITE ACCOUNT-MASTER-RECORD
+               END-IF
+           END-IF.
+
+       2050-SET-WALLET-LIMITS.
+           EVALUATE TRUE
+               WHEN WS-WALLET-IS-POINTS
+                   MOVE 100000.00 TO WS-TRANSFER-CAP
+               WHEN OTHER
+                   MOVE 9999999.99 TO WS-TRANSFER-CAP
            END-EVALUATE.
 
        3000-VALIDATE-TRANSFER.
@@ -91,7 +270,7 @@
                MOVE 'Jumlah KOIN harus lebih dari 0' TO WS-MSG
                EXIT PARAGRAPH
            END-IF
-           IF WS-AMOUNT > 9999999.99
+           IF WS-AMOUNT > WS-TRANSFER-CAP
                MOVE 'ERROR' TO WS-STATUS
                MOVE 'Jumlah KOIN melebihi batas' TO WS-MSG
                EXIT PARAGRAPH
@@ -99,20 +278,45 @@
            IF WS-AMOUNT > WS-FROM-BAL
                MOVE 'ERROR' TO WS-STATUS
                MOVE 'Saldo KOIN tidak mencukupi' TO WS-MSG
-           ELSE
-               MOVE 'Validasi transfer KOIN berhasil' TO WS-MSG
-           END-IF.
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-MIN-BALANCE > ZEROS
+               AND (WS-FROM-BAL - WS-AMOUNT) < WS-MIN-BALANCE
+               MOVE 'ERROR' TO WS-STATUS
+               MOVE 'Transfer melanggar saldo minimum wallet'
+                   TO WS-MSG
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'Validasi transfer KOIN berhasil' TO WS-MSG.
 
        4000-CALC-TRANSFER.
+           IF WS-AMOUNT > WS-TRANSFER-CAP
+               MOVE 'ERROR' TO WS-STATUS
+               MOVE 'Jumlah KOIN melebihi batas' TO WS-MSG
+               EXIT PARAGRAPH
+           END-IF
            IF WS-AMOUNT > WS-FROM-BAL
                MOVE 'ERROR' TO WS-STATUS
                MOVE 'Saldo KOIN tidak mencukupi' TO WS-MSG
                EXIT PARAGRAPH
            END-IF
+           IF WS-MIN-BALANCE > ZEROS
+               AND (WS-FROM-BAL - WS-AMOUNT) < WS-MIN-BALANCE
+               MOVE 'ERROR' TO WS-STATUS
+               MOVE 'Transfer melanggar saldo minimum wallet'
+                   TO WS-MSG
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-FEE-AMOUNT ROUNDED =
+               WS-FEE-FLAT + (WS-AMOUNT * WS-FEE-PCT / 100)
+           IF WS-FEE-AMOUNT > WS-AMOUNT
+               MOVE WS-AMOUNT TO WS-FEE-AMOUNT
+           END-IF
+           COMPUTE WS-NET-AMOUNT = WS-AMOUNT - WS-FEE-AMOUNT
            MOVE WS-FROM-BAL TO WS-NEW-FROM
            MOVE WS-TO-BAL   TO WS-NEW-TO
-           SUBTRACT WS-AMOUNT FROM WS-NEW-FROM
-           ADD      WS-AMOUNT TO   WS-NEW-TO
+           SUBTRACT WS-AMOUNT     FROM WS-NEW-FROM
+           ADD      WS-NET-AMOUNT TO   WS-NEW-TO
            MOVE 'Transfer KOIN berhasil' TO WS-MSG.
 
        5000-TOPUP.
@@ -121,14 +325,29 @@
                MOVE 'Jumlah top-up harus lebih dari 0' TO WS-MSG
                EXIT PARAGRAPH
            END-IF
+           IF WS-TOPUP-LIMIT > ZEROS
+               AND WS-AMOUNT > WS-TOPUP-LIMIT
+               MOVE 'ERROR' TO WS-STATUS
+               MOVE 'Jumlah top-up melebihi batas per transaksi'
+                   TO WS-MSG
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-TOPUP-DAILY-LIM > ZEROS
+               AND (WS-DAILY-TOPUP-TOT + WS-AMOUNT) > WS-TOPUP-DAILY-LIM
+               MOVE 'ERROR' TO WS-STATUS
+               MOVE 'Jumlah top-up melebihi batas harian' TO WS-MSG
+               EXIT PARAGRAPH
+           END-IF
            MOVE WS-TO-BAL TO WS-NEW-TO
            ADD  WS-AMOUNT TO WS-NEW-TO
            MOVE WS-FROM-BAL TO WS-NEW-FROM
            MOVE 'Top-up KOIN berhasil' TO WS-MSG.
 
        9000-OUTPUT.
-           MOVE WS-NEW-FROM TO WS-FROM-D
-           MOVE WS-NEW-TO   TO WS-TO-D
+           MOVE WS-NEW-FROM   TO WS-FROM-D
+           MOVE WS-NEW-TO     TO WS-TO-D
+           MOVE WS-FEE-AMOUNT TO WS-FEE-D
+           MOVE WS-NET-AMOUNT TO WS-NET-D
            MOVE SPACES TO WS-OUT
            STRING
                '{"status":"' DELIMITED SIZE
@@ -137,7 +356,13 @@
                FUNCTION TRIM(WS-FROM-D) DELIMITED SIZE
                ',"to_balance":' DELIMITED SIZE
                FUNCTION TRIM(WS-TO-D) DELIMITED SIZE
-               ',"message":"' DELIMITED SIZE
+               ',"fee_collected":' DELIMITED SIZE
+               FUNCTION TRIM(WS-FEE-D) DELIMITED SIZE
+               ',"net_amount":' DELIMITED SIZE
+               FUNCTION TRIM(WS-NET-D) DELIMITED SIZE
+               ',"currency":"' DELIMITED SIZE
+               FUNCTION TRIM(CF-ACCT-CURRENCY) DELIMITED SIZE
+               '","message":"' DELIMITED SIZE
                FUNCTION TRIM(WS-MSG) DELIMITED SIZE
                '"}' DELIMITED SIZE
                INTO WS-OUT
