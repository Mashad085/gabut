@@ -1,6 +1,52 @@
       *================================================================*
       * CFREPORT.cbl - Financial Report Generator                      *
-      * Arg 1: path to input file (R|name|balance|debit|credit lines)  *
+      * Arg 1: path to input file                                      *
+      * Arg 2: optional as-of date YYYY-MM-DD (defaults to today)      *
+      * Arg 3: optional sort=BALANCE or sort=NET - ranks accounts      *
+      *        descending instead of printing in file order            *
+      * Arg 4: optional top=N - keep only the top N ranked accounts    *
+      *        (requires arg 3). Grand totals still reflect every      *
+      *        account in the file, not just the ones printed.         *
+      * Arg 5: optional expected_total=N - an independently supplied   *
+      *        control total; the footer flags OUT OF BALANCE with     *
+      *        the variance if it does not match the computed total.   *
+      * Arg 6: optional project_days=N - turns on the recurring-       *
+      *        transaction projection section at the end of the        *
+      *        report: for every S| line whose account_name matches    *
+      *        an R| account seen in the file, the schedule is         *
+      *        applied floor(N / period-days) times (DAILY=1,          *
+      *        WEEKLY=7, MONTHLY=30 days per occurrence) and the        *
+      *        account's projected balance N days out is printed       *
+      *        alongside its current balance. Accounts with no         *
+      *        matching S| line are not part of the projection.        *
+      * Record types:                                                  *
+      *   C|category-name           - starts a new category section    *
+      *   R|name|balance|debit|credit[|currency] - one account line,   *
+      *                                 tagged with the most recent C   *
+      *                                 record. currency is optional   *
+      *                                 and defaults to IDR when the    *
+      *                                 field is absent (old-format     *
+      *                                 files keep working unchanged).  *
+      *   S|account_name|amount|frequency - a recurring transaction    *
+      *                                 posted against account_name;    *
+      *                                 amount is signed (+ credit,     *
+      *                                 - debit), frequency is DAILY,   *
+      *                                 WEEKLY or MONTHLY. Only used    *
+      *                                 when project_days= is given.    *
+      * In file-order mode, prints a subtotal block per category       *
+      * before the grand total. In sort mode the ranked accounts are   *
+      * printed as one flat list (category subtotals do not apply).    *
+      * When the file carries more than one currency, the grand total  *
+      * block is broken out per currency instead of one combined       *
+      * figure, so IDR and USD balances are never summed together.     *
+      * A category subtotal prints the currency of its own accounts;  *
+      * a category that mixes currencies prints "multi" instead of    *
+      * picking one - only the grand total breaks the figure out per  *
+      * currency line by line.                                        *
+      * The control-total balancing check (expected_total=) only      *
+      * applies when the whole file is a single currency; it is       *
+      * skipped for multi-currency files since a single expected      *
+      * total cannot be compared against more than one currency.      *
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CFREPORT.
@@ -21,15 +67,18 @@
 
        WORKING-STORAGE SECTION.
        01  WS-INFILE           PIC X(200) VALUE SPACES.
+       01  WS-ASOF-ARG         PIC X(10) VALUE SPACES.
        01  WS-EOF              PIC X VALUE 'N'.
        01  WS-REC-TYPE         PIC X VALUE SPACES.
        01  WS-ACC-NAME         PIC X(50) VALUE SPACES.
        01  WS-ACC-BAL-IN       PIC X(20) VALUE SPACES.
        01  WS-ACC-DEB-IN       PIC X(20) VALUE SPACES.
        01  WS-ACC-CRE-IN       PIC X(20) VALUE SPACES.
+       01  WS-ACC-CUR-IN       PIC X(10) VALUE SPACES.
        01  WS-ACC-BALANCE      PIC 9(13)V99 VALUE ZEROS.
        01  WS-ACC-DEBIT        PIC 9(13)V99 VALUE ZEROS.
        01  WS-ACC-CREDIT       PIC 9(13)V99 VALUE ZEROS.
+       01  WS-REPORT-CCY       PIC X(3) VALUE 'IDR'.
        01  WS-TOT-BALANCE      PIC 9(15)V99 VALUE ZEROS.
        01  WS-TOT-DEBIT        PIC 9(15)V99 VALUE ZEROS.
        01  WS-TOT-CREDIT       PIC 9(15)V99 VALUE ZEROS.
@@ -46,13 +95,128 @@
        01  WS-DATE-STR         PIC X(10).
        01  WS-LINE-NO-D        PIC Z(6).
 
+       01  WS-CATEGORY         PIC X(30) VALUE SPACES.
+       01  WS-CAT-FLAG         PIC X VALUE 'N'.
+           88  WS-CAT-ACTIVE       VALUE 'Y'.
+       01  WS-CAT-BALANCE      PIC 9(15)V99 VALUE ZEROS.
+       01  WS-CAT-DEBIT        PIC 9(15)V99 VALUE ZEROS.
+       01  WS-CAT-CREDIT       PIC 9(15)V99 VALUE ZEROS.
+       01  WS-CAT-ACCOUNTS     PIC 9(7) VALUE ZEROS.
+       01  WS-CAT-CUR          PIC X(4) VALUE SPACES.
+       01  WS-CAT-MULTI-FLAG   PIC X VALUE 'N'.
+           88  WS-CAT-IS-MULTI     VALUE 'Y'.
+       01  WS-CAT-CUR-LABEL    PIC X(5) VALUE SPACES.
+       01  WS-CATBAL-FMT       PIC ZZZ,ZZZ,ZZZ,ZZZ.99.
+       01  WS-CATDEB-FMT       PIC ZZZ,ZZZ,ZZZ,ZZZ.99.
+       01  WS-CATCRE-FMT       PIC ZZZ,ZZZ,ZZZ,ZZZ.99.
+
+       01  WS-ARG3             PIC X(200) VALUE SPACES.
+       01  WS-ARG4             PIC X(200) VALUE SPACES.
+       01  WS-ARG5             PIC X(200) VALUE SPACES.
+       01  WS-EXPECTED-TOTAL   PIC S9(15)V99 VALUE ZEROS.
+       01  WS-HAS-EXPECTED     PIC X VALUE 'N'.
+           88  WS-CHECK-BALANCE    VALUE 'Y'.
+       01  WS-VARIANCE         PIC S9(15)V99 VALUE ZEROS.
+       01  WS-EXPECTED-FMT     PIC -(15).99.
+       01  WS-VARIANCE-FMT     PIC -(15).99.
+       01  WS-ARG-KEY          PIC X(30) VALUE SPACES.
+       01  WS-ARG-VAL          PIC X(150) VALUE SPACES.
+       01  WS-ARG-POS          PIC 9(4) VALUE ZEROS.
+       01  WS-SORT-MODE        PIC X(10) VALUE SPACES.
+           88  WS-SORT-BALANCE     VALUE 'BALANCE'.
+           88  WS-SORT-NET         VALUE 'NET'.
+           88  WS-SORT-ACTIVE      VALUE 'BALANCE' 'NET'.
+       01  WS-TOP-N            PIC 9(7) VALUE ZEROS.
+       01  WS-RANK-LIMIT       PIC 9(7) VALUE ZEROS.
+
+       01  WS-ARG6             PIC X(200) VALUE SPACES.
+       01  WS-PROJECT-DAYS     PIC 9(5) VALUE ZEROS.
+
+       01  WS-ACCT-COUNT       PIC 9(7) VALUE ZEROS.
+       01  WS-ACCT-TABLE.
+           05  WS-ACCT-ENTRY OCCURS 20000 TIMES INDEXED BY WS-ACCT-IX.
+               10  WS-ACCT-NAME    PIC X(50).
+               10  WS-ACCT-BAL     PIC 9(13)V99.
+               10  WS-ACCT-CUR     PIC X(3).
+       01  WS-ACCT-FOUND       PIC X VALUE 'N'.
+           88  WS-ACCT-IS-FOUND    VALUE 'Y'.
+
+       01  WS-SCHED-COUNT      PIC 9(5) VALUE ZEROS.
+       01  WS-SCHED-TABLE.
+           05  WS-SCHED-ENTRY OCCURS 5000 TIMES INDEXED BY WS-SCHED-IX.
+               10  WS-SCHED-ACCOUNT    PIC X(50).
+               10  WS-SCHED-AMOUNT     PIC S9(13)V99.
+               10  WS-SCHED-FREQ       PIC X(7).
+                   88  WS-SCHED-DAILY      VALUE 'DAILY'.
+                   88  WS-SCHED-WEEKLY     VALUE 'WEEKLY'.
+                   88  WS-SCHED-MONTHLY    VALUE 'MONTHLY'.
+       01  WS-SCHED-IN-ACCT    PIC X(50) VALUE SPACES.
+       01  WS-SCHED-IN-AMT     PIC X(20) VALUE SPACES.
+       01  WS-SCHED-IN-FREQ    PIC X(20) VALUE SPACES.
+
+       01  WS-PROJ-PERIOD-DAYS PIC 9(5) VALUE ZEROS.
+       01  WS-PROJ-OCCURS      PIC 9(7) VALUE ZEROS.
+       01  WS-PROJ-DELTA       PIC S9(13)V99 VALUE ZEROS.
+       01  WS-PROJ-BALANCE     PIC S9(13)V99 VALUE ZEROS.
+       01  WS-PROJ-FOUND-FLAG  PIC X VALUE 'N'.
+           88  WS-PROJ-HAS-SCHED   VALUE 'Y'.
+       01  WS-PROJBAL-FMT      PIC -(13).99.
+       01  WS-PROJDELTA-FMT    PIC +(13).99.
+       01  WS-ACCTBAL-FMT      PIC ZZZ,ZZZ,ZZZ,ZZZ.99.
+
+       01  WS-BUF-COUNT        PIC 9(7) VALUE ZEROS.
+       01  WS-BUF-TABLE.
+           05  WS-BUF-ENTRY OCCURS 20000 TIMES INDEXED BY WS-BUF-IX.
+               10  WS-BUF-NAME     PIC X(50).
+               10  WS-BUF-BAL      PIC 9(13)V99.
+               10  WS-BUF-DEB      PIC 9(13)V99.
+               10  WS-BUF-CRE      PIC 9(13)V99.
+               10  WS-BUF-CUR      PIC X(3).
+               10  WS-BUF-RANK-KEY PIC S9(15)V99.
+       01  WS-SORT-I           PIC 9(7).
+       01  WS-SORT-J           PIC 9(7).
+       01  WS-SORT-BEST        PIC 9(7).
+       01  WS-SWAP-NAME        PIC X(50).
+       01  WS-SWAP-BAL         PIC 9(13)V99.
+       01  WS-SWAP-DEB         PIC 9(13)V99.
+       01  WS-SWAP-CRE         PIC 9(13)V99.
+       01  WS-SWAP-CUR         PIC X(3).
+       01  WS-SWAP-KEY         PIC S9(15)V99.
+       01  WS-PRINT-COUNT      PIC 9(7) VALUE ZEROS.
+
+       01  WS-CUR-TABLE.
+           05  WS-CUR-ENTRY OCCURS 10 TIMES INDEXED BY WS-CUR-IX.
+               10  WS-CUR-CODE     PIC X(3) VALUE SPACES.
+               10  WS-CUR-COUNT    PIC 9(7) VALUE ZEROS.
+               10  WS-CUR-BAL      PIC 9(15)V99 VALUE ZEROS.
+               10  WS-CUR-DEB      PIC 9(15)V99 VALUE ZEROS.
+               10  WS-CUR-CRE      PIC 9(15)V99 VALUE ZEROS.
+       01  WS-CUR-USED         PIC 9(3) VALUE ZEROS.
+       01  WS-CUR-FOUND        PIC X VALUE 'N'.
+           88  WS-CUR-IS-FOUND     VALUE 'Y'.
+       01  WS-CUR-NET          PIC S9(15)V99 VALUE ZEROS.
+       01  WS-CURBAL-FMT       PIC ZZZ,ZZZ,ZZZ,ZZZ.99.
+       01  WS-CURDEB-FMT       PIC ZZZ,ZZZ,ZZZ,ZZZ.99.
+       01  WS-CURCRE-FMT       PIC ZZZ,ZZZ,ZZZ,ZZZ.99.
+       01  WS-CURNET-FMT       PIC +ZZZ,ZZZ,ZZZ,ZZZ.99.
+       01  WS-PRINT-CUR-IX     PIC 9(3) VALUE ZEROS.
+
+       COPY CF-TYPES.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            ACCEPT WS-INFILE FROM ARGUMENT-VALUE
            IF FUNCTION TRIM(WS-INFILE) = SPACES
-               DISPLAY 'Usage: cfreport <input-file>'
+               DISPLAY 'Usage: cfreport <input-file> '
+                   '[as-of-date YYYY-MM-DD]'
                STOP RUN
            END-IF
+           ACCEPT WS-ASOF-ARG FROM ARGUMENT-VALUE
+           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+           ACCEPT WS-ARG4 FROM ARGUMENT-VALUE
+           ACCEPT WS-ARG5 FROM ARGUMENT-VALUE
+           ACCEPT WS-ARG6 FROM ARGUMENT-VALUE
+           PERFORM 0060-PARSE-EXTRA-ARGS
            PERFORM 0100-HEADER
            OPEN INPUT RPT-INPUT
            MOVE 'N' TO WS-EOF
@@ -63,16 +227,67 @@
                END-READ
            END-PERFORM
            CLOSE RPT-INPUT
+           IF WS-SORT-ACTIVE
+               PERFORM 7000-PRINT-RANKED
+           END-IF
            PERFORM 9000-FOOTER
+           IF WS-PROJECT-DAYS > ZEROS
+               PERFORM 8000-PRINT-PROJECTION
+           END-IF
            STOP RUN.
 
+       0060-PARSE-EXTRA-ARGS.
+           MOVE ZERO TO WS-ARG-POS
+           INSPECT WS-ARG3 TALLYING WS-ARG-POS FOR CHARACTERS BEFORE '='
+           IF WS-ARG-POS > 0
+               MOVE WS-ARG3(1:WS-ARG-POS) TO WS-ARG-KEY
+               MOVE WS-ARG3(WS-ARG-POS + 2:) TO WS-ARG-VAL
+               IF FUNCTION TRIM(WS-ARG-KEY) = 'sort'
+                   MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(WS-ARG-VAL)) TO WS-SORT-MODE
+               END-IF
+           END-IF
+           MOVE ZERO TO WS-ARG-POS
+           INSPECT WS-ARG4 TALLYING WS-ARG-POS FOR CHARACTERS BEFORE '='
+           IF WS-ARG-POS > 0
+               MOVE WS-ARG4(1:WS-ARG-POS) TO WS-ARG-KEY
+               MOVE WS-ARG4(WS-ARG-POS + 2:) TO WS-ARG-VAL
+               IF FUNCTION TRIM(WS-ARG-KEY) = 'top'
+                   MOVE FUNCTION NUMVAL(WS-ARG-VAL) TO WS-TOP-N
+               END-IF
+           END-IF
+           MOVE ZERO TO WS-ARG-POS
+           INSPECT WS-ARG5 TALLYING WS-ARG-POS FOR CHARACTERS BEFORE '='
+           IF WS-ARG-POS > 0
+               MOVE WS-ARG5(1:WS-ARG-POS) TO WS-ARG-KEY
+               MOVE WS-ARG5(WS-ARG-POS + 2:) TO WS-ARG-VAL
+               IF FUNCTION TRIM(WS-ARG-KEY) = 'expected_total'
+                   MOVE FUNCTION NUMVAL(WS-ARG-VAL) TO WS-EXPECTED-TOTAL
+                   MOVE 'Y' TO WS-HAS-EXPECTED
+               END-IF
+           END-IF
+           MOVE ZERO TO WS-ARG-POS
+           INSPECT WS-ARG6 TALLYING WS-ARG-POS FOR CHARACTERS BEFORE '='
+           IF WS-ARG-POS > 0
+               MOVE WS-ARG6(1:WS-ARG-POS) TO WS-ARG-KEY
+               MOVE WS-ARG6(WS-ARG-POS + 2:) TO WS-ARG-VAL
+               IF FUNCTION TRIM(WS-ARG-KEY) = 'project_days'
+                   MOVE FUNCTION NUMVAL(WS-ARG-VAL)
+                       TO WS-PROJECT-DAYS
+               END-IF
+           END-IF.
+
        0100-HEADER.
-           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-NUM
-           STRING WS-DATE-NUM(1:4) '-'
-                  WS-DATE-NUM(5:2) '-'
-                  WS-DATE-NUM(7:2)
-               DELIMITED SIZE INTO WS-DATE-STR
-           END-STRING
+           IF FUNCTION TRIM(WS-ASOF-ARG) NOT = SPACES
+               MOVE WS-ASOF-ARG TO WS-DATE-STR
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-NUM
+               STRING WS-DATE-NUM(1:4) '-'
+                      WS-DATE-NUM(5:2) '-'
+                      WS-DATE-NUM(7:2)
+                   DELIMITED SIZE INTO WS-DATE-STR
+               END-STRING
+           END-IF
            DISPLAY
                '======================================================'
            DISPLAY
@@ -88,18 +303,52 @@
 
        2000-PROCESS.
            MOVE IN-RECORD(1:1) TO WS-REC-TYPE
-           IF WS-REC-TYPE = 'R'
-               UNSTRING IN-RECORD(3:) DELIMITED BY '|'
-                   INTO WS-ACC-NAME WS-ACC-BAL-IN
-                        WS-ACC-DEB-IN WS-ACC-CRE-IN
-               END-UNSTRING
-               MOVE FUNCTION NUMVAL(WS-ACC-BAL-IN) TO WS-ACC-BALANCE
-               MOVE FUNCTION NUMVAL(WS-ACC-DEB-IN) TO WS-ACC-DEBIT
-               MOVE FUNCTION NUMVAL(WS-ACC-CRE-IN) TO WS-ACC-CREDIT
-               ADD 1 TO WS-TOT-ACCOUNTS
-               ADD WS-ACC-BALANCE TO WS-TOT-BALANCE
-               ADD WS-ACC-DEBIT   TO WS-TOT-DEBIT
-               ADD WS-ACC-CREDIT  TO WS-TOT-CREDIT
+           EVALUATE WS-REC-TYPE
+               WHEN 'R'
+                   PERFORM 2100-PROCESS-ACCOUNT
+               WHEN 'C'
+                   PERFORM 2500-CATEGORY-HEADER
+               WHEN 'S'
+                   PERFORM 2600-SCHEDULE-LINE
+           END-EVALUATE.
+
+       2100-PROCESS-ACCOUNT.
+           MOVE SPACES TO WS-ACC-CUR-IN
+           UNSTRING IN-RECORD(3:) DELIMITED BY '|'
+               INTO WS-ACC-NAME WS-ACC-BAL-IN
+                    WS-ACC-DEB-IN WS-ACC-CRE-IN WS-ACC-CUR-IN
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-ACC-BAL-IN) TO WS-ACC-BALANCE
+           MOVE FUNCTION NUMVAL(WS-ACC-DEB-IN) TO WS-ACC-DEBIT
+           MOVE FUNCTION NUMVAL(WS-ACC-CRE-IN) TO WS-ACC-CREDIT
+           IF FUNCTION TRIM(WS-ACC-CUR-IN) = SPACES
+               MOVE 'IDR' TO CF-ACCT-CURRENCY
+           ELSE
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ACC-CUR-IN))
+                   TO CF-ACCT-CURRENCY
+           END-IF
+           ADD 1 TO WS-TOT-ACCOUNTS
+           ADD WS-ACC-BALANCE TO WS-TOT-BALANCE
+           ADD WS-ACC-DEBIT   TO WS-TOT-DEBIT
+           ADD WS-ACC-CREDIT  TO WS-TOT-CREDIT
+           PERFORM 2170-ACCUM-CURRENCY
+           PERFORM 2160-INDEX-ACCOUNT
+           IF WS-CAT-ACTIVE AND NOT WS-SORT-ACTIVE
+               ADD 1 TO WS-CAT-ACCOUNTS
+               ADD WS-ACC-BALANCE TO WS-CAT-BALANCE
+               ADD WS-ACC-DEBIT   TO WS-CAT-DEBIT
+               ADD WS-ACC-CREDIT  TO WS-CAT-CREDIT
+               IF FUNCTION TRIM(WS-CAT-CUR) = SPACES
+                   MOVE CF-ACCT-CURRENCY TO WS-CAT-CUR
+               ELSE
+                   IF WS-CAT-CUR NOT = CF-ACCT-CURRENCY
+                       MOVE 'Y' TO WS-CAT-MULTI-FLAG
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-SORT-ACTIVE
+               PERFORM 2150-BUFFER-ACCOUNT
+           ELSE
                MOVE WS-ACC-BALANCE TO WS-BAL-FMT
                MOVE WS-ACC-DEBIT   TO WS-DEB-FMT
                MOVE WS-ACC-CREDIT  TO WS-CRE-FMT
@@ -108,20 +357,344 @@
                        WS-BAL-FMT '  ' WS-DEB-FMT '  ' WS-CRE-FMT
            END-IF.
 
+       2150-BUFFER-ACCOUNT.
+           IF WS-BUF-COUNT < 20000
+               ADD 1 TO WS-BUF-COUNT
+               MOVE WS-ACC-NAME    TO WS-BUF-NAME(WS-BUF-COUNT)
+               MOVE WS-ACC-BALANCE TO WS-BUF-BAL(WS-BUF-COUNT)
+               MOVE WS-ACC-DEBIT   TO WS-BUF-DEB(WS-BUF-COUNT)
+               MOVE WS-ACC-CREDIT  TO WS-BUF-CRE(WS-BUF-COUNT)
+               MOVE CF-ACCT-CURRENCY TO WS-BUF-CUR(WS-BUF-COUNT)
+               IF WS-SORT-NET
+                   COMPUTE WS-BUF-RANK-KEY(WS-BUF-COUNT) =
+                       WS-ACC-CREDIT - WS-ACC-DEBIT
+               ELSE
+                   MOVE WS-ACC-BALANCE TO WS-BUF-RANK-KEY(WS-BUF-COUNT)
+               END-IF
+           END-IF.
+
+      * an account can appear on more than one R| record in one file
+      * (e.g. nightly_batch.sh reshapes each of a day's per-account
+      * transactions into its own R| line) - the account's most
+      * recent line carries its true end-of-day balance, so a repeat
+      * name updates the existing entry in place (last-wins) instead
+      * of adding a second entry that would make 8150-FIND-SCHED-
+      * ACCOUNT's first-match lookup pick whichever line sorted first
+       2160-INDEX-ACCOUNT.
+           MOVE 'N' TO WS-ACCT-FOUND
+           IF WS-ACCT-COUNT > 0
+               SET WS-ACCT-IX TO 1
+               PERFORM UNTIL WS-ACCT-IX > WS-ACCT-COUNT
+                       OR WS-ACCT-IS-FOUND
+                   IF WS-ACCT-NAME(WS-ACCT-IX) = WS-ACC-NAME
+                       MOVE 'Y' TO WS-ACCT-FOUND
+                   ELSE
+                       SET WS-ACCT-IX UP BY 1
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT WS-ACCT-IS-FOUND AND WS-ACCT-COUNT < 20000
+               ADD 1 TO WS-ACCT-COUNT
+               SET WS-ACCT-IX TO WS-ACCT-COUNT
+           END-IF
+           IF WS-ACCT-IX <= 20000
+               MOVE WS-ACC-NAME      TO WS-ACCT-NAME(WS-ACCT-IX)
+               MOVE WS-ACC-BALANCE   TO WS-ACCT-BAL(WS-ACCT-IX)
+               MOVE CF-ACCT-CURRENCY TO WS-ACCT-CUR(WS-ACCT-IX)
+           END-IF.
+
+       2600-SCHEDULE-LINE.
+           MOVE SPACES TO WS-SCHED-IN-ACCT WS-SCHED-IN-AMT
+               WS-SCHED-IN-FREQ
+           UNSTRING IN-RECORD(3:) DELIMITED BY '|'
+               INTO WS-SCHED-IN-ACCT WS-SCHED-IN-AMT WS-SCHED-IN-FREQ
+           END-UNSTRING
+           IF WS-SCHED-COUNT < 5000
+               ADD 1 TO WS-SCHED-COUNT
+               MOVE WS-SCHED-IN-ACCT TO WS-SCHED-ACCOUNT(WS-SCHED-COUNT)
+               MOVE FUNCTION NUMVAL(WS-SCHED-IN-AMT)
+                   TO WS-SCHED-AMOUNT(WS-SCHED-COUNT)
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SCHED-IN-FREQ))
+                   TO WS-SCHED-FREQ(WS-SCHED-COUNT)
+           END-IF.
+
+       2170-ACCUM-CURRENCY.
+           MOVE 'N' TO WS-CUR-FOUND
+           IF WS-CUR-USED > 0
+               MOVE 1 TO WS-CUR-IX
+               PERFORM UNTIL WS-CUR-IX > WS-CUR-USED
+                       OR WS-CUR-IS-FOUND
+                   PERFORM 2175-COMPARE-CURRENCY
+                   IF NOT WS-CUR-IS-FOUND
+                       SET WS-CUR-IX UP BY 1
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT WS-CUR-IS-FOUND AND WS-CUR-USED < 10
+               ADD 1 TO WS-CUR-USED
+               SET WS-CUR-IX TO WS-CUR-USED
+               MOVE CF-ACCT-CURRENCY TO WS-CUR-CODE(WS-CUR-IX)
+           END-IF
+           IF WS-CUR-IX <= 10
+               ADD 1 TO WS-CUR-COUNT(WS-CUR-IX)
+               ADD WS-ACC-BALANCE TO WS-CUR-BAL(WS-CUR-IX)
+               ADD WS-ACC-DEBIT   TO WS-CUR-DEB(WS-CUR-IX)
+               ADD WS-ACC-CREDIT  TO WS-CUR-CRE(WS-CUR-IX)
+           END-IF.
+
+       2175-COMPARE-CURRENCY.
+           IF WS-CUR-CODE(WS-CUR-IX) = CF-ACCT-CURRENCY
+               MOVE 'Y' TO WS-CUR-FOUND
+           END-IF.
+
+       2500-CATEGORY-HEADER.
+           IF NOT WS-SORT-ACTIVE
+               IF WS-CAT-ACTIVE
+                   PERFORM 2900-CATEGORY-SUBTOTAL
+               END-IF
+               UNSTRING IN-RECORD(3:) DELIMITED BY '|'
+                   INTO WS-CATEGORY
+               END-UNSTRING
+               MOVE ZEROS TO WS-CAT-BALANCE WS-CAT-DEBIT WS-CAT-CREDIT
+                   WS-CAT-ACCOUNTS
+               MOVE SPACES TO WS-CAT-CUR
+               MOVE 'N' TO WS-CAT-MULTI-FLAG
+               MOVE 'Y' TO WS-CAT-FLAG
+               DISPLAY ' '
+               DISPLAY '-- Kategori: ' FUNCTION TRIM(WS-CATEGORY) ' --'
+           END-IF.
+
+      * the category's own currency label, not a hardcoded IDR - a
+      * category that is entirely non-IDR (or a multi-currency site
+      * override) must not be mislabeled, and one that mixes
+      * currencies (see the header comment on multi-currency grand
+      * totals) prints "multi" rather than picking one arbitrarily
+       2900-CATEGORY-SUBTOTAL.
+           MOVE WS-CAT-BALANCE TO WS-CATBAL-FMT
+           MOVE WS-CAT-DEBIT   TO WS-CATDEB-FMT
+           MOVE WS-CAT-CREDIT  TO WS-CATCRE-FMT
+           IF WS-CAT-IS-MULTI
+               MOVE 'multi' TO WS-CAT-CUR-LABEL
+           ELSE
+               MOVE FUNCTION TRIM(WS-CAT-CUR) TO WS-CAT-CUR-LABEL
+           END-IF
+           DISPLAY '  Subtotal ' FUNCTION TRIM(WS-CATEGORY)
+                   ' (' WS-CAT-ACCOUNTS ' rek) Saldo '
+                   FUNCTION TRIM(WS-CAT-CUR-LABEL) ' '
+                   WS-CATBAL-FMT ' Keluar '
+                   FUNCTION TRIM(WS-CAT-CUR-LABEL) ' ' WS-CATDEB-FMT
+                   ' Masuk ' FUNCTION TRIM(WS-CAT-CUR-LABEL) ' '
+                   WS-CATCRE-FMT.
+
+       7000-PRINT-RANKED.
+           MOVE 1 TO WS-SORT-I
+           PERFORM UNTIL WS-SORT-I >= WS-BUF-COUNT
+               MOVE WS-SORT-I TO WS-SORT-BEST
+               MOVE WS-SORT-I TO WS-SORT-J
+               ADD 1 TO WS-SORT-J
+               PERFORM UNTIL WS-SORT-J > WS-BUF-COUNT
+                   PERFORM 7050-COMPARE-BEST
+                   ADD 1 TO WS-SORT-J
+               END-PERFORM
+               IF WS-SORT-BEST NOT = WS-SORT-I
+                   PERFORM 7080-SWAP-ENTRIES
+               END-IF
+               ADD 1 TO WS-SORT-I
+           END-PERFORM
+           IF WS-TOP-N > ZEROS AND WS-TOP-N < WS-BUF-COUNT
+               MOVE WS-TOP-N TO WS-RANK-LIMIT
+           ELSE
+               MOVE WS-BUF-COUNT TO WS-RANK-LIMIT
+           END-IF
+           MOVE ZEROS TO WS-PRINT-COUNT
+           MOVE 1 TO WS-SORT-I
+           PERFORM UNTIL WS-SORT-I > WS-RANK-LIMIT
+               PERFORM 7100-PRINT-ONE-RANKED
+               ADD 1 TO WS-SORT-I
+           END-PERFORM.
+
+       7050-COMPARE-BEST.
+           IF WS-BUF-RANK-KEY(WS-SORT-J) > WS-BUF-RANK-KEY(WS-SORT-BEST)
+               MOVE WS-SORT-J TO WS-SORT-BEST
+           END-IF.
+
+       7080-SWAP-ENTRIES.
+           MOVE WS-BUF-NAME(WS-SORT-I)     TO WS-SWAP-NAME
+           MOVE WS-BUF-BAL(WS-SORT-I)      TO WS-SWAP-BAL
+           MOVE WS-BUF-DEB(WS-SORT-I)      TO WS-SWAP-DEB
+           MOVE WS-BUF-CRE(WS-SORT-I)      TO WS-SWAP-CRE
+           MOVE WS-BUF-CUR(WS-SORT-I)      TO WS-SWAP-CUR
+           MOVE WS-BUF-RANK-KEY(WS-SORT-I) TO WS-SWAP-KEY
+           MOVE WS-BUF-NAME(WS-SORT-BEST)     TO WS-BUF-NAME(WS-SORT-I)
+           MOVE WS-BUF-BAL(WS-SORT-BEST)      TO WS-BUF-BAL(WS-SORT-I)
+           MOVE WS-BUF-DEB(WS-SORT-BEST)      TO WS-BUF-DEB(WS-SORT-I)
+           MOVE WS-BUF-CRE(WS-SORT-BEST)      TO WS-BUF-CRE(WS-SORT-I)
+           MOVE WS-BUF-CUR(WS-SORT-BEST)      TO WS-BUF-CUR(WS-SORT-I)
+           MOVE WS-BUF-RANK-KEY(WS-SORT-BEST)
+               TO WS-BUF-RANK-KEY(WS-SORT-I)
+           MOVE WS-SWAP-NAME TO WS-BUF-NAME(WS-SORT-BEST)
+           MOVE WS-SWAP-BAL  TO WS-BUF-BAL(WS-SORT-BEST)
+           MOVE WS-SWAP-DEB  TO WS-BUF-DEB(WS-SORT-BEST)
+           MOVE WS-SWAP-CRE  TO WS-BUF-CRE(WS-SORT-BEST)
+           MOVE WS-SWAP-CUR  TO WS-BUF-CUR(WS-SORT-BEST)
+           MOVE WS-SWAP-KEY  TO WS-BUF-RANK-KEY(WS-SORT-BEST).
+
+       7100-PRINT-ONE-RANKED.
+           ADD 1 TO WS-PRINT-COUNT
+           MOVE WS-BUF-BAL(WS-SORT-I) TO WS-BAL-FMT
+           MOVE WS-BUF-DEB(WS-SORT-I) TO WS-DEB-FMT
+           MOVE WS-BUF-CRE(WS-SORT-I) TO WS-CRE-FMT
+           MOVE WS-PRINT-COUNT TO WS-LINE-NO-D
+           DISPLAY WS-LINE-NO-D ' ' WS-BUF-NAME(WS-SORT-I)(1:22) '  '
+                   WS-BAL-FMT '  ' WS-DEB-FMT '  ' WS-CRE-FMT
+                   '  ' WS-BUF-CUR(WS-SORT-I).
+
        9000-FOOTER.
+           IF WS-CAT-ACTIVE AND NOT WS-SORT-ACTIVE
+               PERFORM 2900-CATEGORY-SUBTOTAL
+           END-IF
+           PERFORM 9550-SET-REPORT-CCY
+           DISPLAY
+               '======================================================'
+           DISPLAY 'TOTAL REKENING : ' WS-TOT-ACCOUNTS
+           IF WS-CUR-USED > 1
+               PERFORM 9600-PRINT-CURRENCY-SUBTOTALS
+           ELSE
+               PERFORM 9620-PRINT-COMBINED-TOTAL
+           END-IF
+           IF WS-CHECK-BALANCE
+               IF WS-CUR-USED > 1
+                   DISPLAY 'Balancing      : SKIPPED '
+                       '(multi-currency report)'
+               ELSE
+                   PERFORM 9500-CHECK-CONTROL-TOTAL
+               END-IF
+           END-IF
+           DISPLAY
+               '======================================================'
+           DISPLAY
+               '  CommunityFinance COBOL Report Engine v1.0'.
+
+       9550-SET-REPORT-CCY.
+           IF WS-CUR-USED = 1
+               MOVE WS-CUR-CODE(1) TO WS-REPORT-CCY
+           ELSE
+               MOVE 'IDR' TO WS-REPORT-CCY
+           END-IF.
+
+       9600-PRINT-CURRENCY-SUBTOTALS.
+           DISPLAY ' '
+           DISPLAY 'Ringkasan per Mata Uang:'
+           MOVE 1 TO WS-PRINT-CUR-IX
+           PERFORM UNTIL WS-PRINT-CUR-IX > WS-CUR-USED
+               PERFORM 9610-PRINT-ONE-CURRENCY
+               ADD 1 TO WS-PRINT-CUR-IX
+           END-PERFORM.
+
+       9610-PRINT-ONE-CURRENCY.
+           COMPUTE WS-CUR-NET =
+               WS-CUR-CRE(WS-PRINT-CUR-IX) - WS-CUR-DEB(WS-PRINT-CUR-IX)
+           MOVE WS-CUR-BAL(WS-PRINT-CUR-IX) TO WS-CURBAL-FMT
+           MOVE WS-CUR-DEB(WS-PRINT-CUR-IX) TO WS-CURDEB-FMT
+           MOVE WS-CUR-CRE(WS-PRINT-CUR-IX) TO WS-CURCRE-FMT
+           MOVE WS-CUR-NET                  TO WS-CURNET-FMT
+           DISPLAY '  ' WS-CUR-CODE(WS-PRINT-CUR-IX) ' ('
+                   WS-CUR-COUNT(WS-PRINT-CUR-IX) ' rek)'
+           DISPLAY '    Saldo  : ' WS-CUR-CODE(WS-PRINT-CUR-IX) ' '
+                   WS-CURBAL-FMT
+           DISPLAY '    Keluar : ' WS-CUR-CODE(WS-PRINT-CUR-IX) ' '
+                   WS-CURDEB-FMT
+           DISPLAY '    Masuk  : ' WS-CUR-CODE(WS-PRINT-CUR-IX) ' '
+                   WS-CURCRE-FMT
+           DISPLAY '    Neto   : ' WS-CUR-CODE(WS-PRINT-CUR-IX) ' '
+                   WS-CURNET-FMT.
+
+       9620-PRINT-COMBINED-TOTAL.
            COMPUTE WS-NET-FLOW = WS-TOT-CREDIT - WS-TOT-DEBIT
            MOVE WS-TOT-BALANCE TO WS-TOTBAL-FMT
            MOVE WS-TOT-DEBIT   TO WS-TOTDEB-FMT
            MOVE WS-TOT-CREDIT  TO WS-TOTCRE-FMT
            MOVE WS-NET-FLOW    TO WS-TOTNET-FMT
+           DISPLAY 'Total Saldo    : ' WS-REPORT-CCY ' ' WS-TOTBAL-FMT
+           DISPLAY 'Total Keluar   : ' WS-REPORT-CCY ' ' WS-TOTDEB-FMT
+           DISPLAY 'Total Masuk    : ' WS-REPORT-CCY ' ' WS-TOTCRE-FMT
+           DISPLAY 'Arus Kas Neto  : ' WS-REPORT-CCY ' ' WS-TOTNET-FMT.
+
+       9500-CHECK-CONTROL-TOTAL.
+           COMPUTE WS-VARIANCE = WS-TOT-BALANCE - WS-EXPECTED-TOTAL
+           MOVE WS-EXPECTED-TOTAL TO WS-EXPECTED-FMT
+           MOVE WS-VARIANCE       TO WS-VARIANCE-FMT
+           DISPLAY 'Control Total  : ' WS-REPORT-CCY ' ' WS-EXPECTED-FMT
+           IF WS-VARIANCE = ZEROS
+               DISPLAY 'Balancing      : IN BALANCE'
+           ELSE
+               DISPLAY 'Balancing      : OUT OF BALANCE  variance '
+                   WS-REPORT-CCY ' ' WS-VARIANCE-FMT
+           END-IF.
+
+       8000-PRINT-PROJECTION.
+           DISPLAY ' '
            DISPLAY
                '======================================================'
-           DISPLAY 'TOTAL REKENING : ' WS-TOT-ACCOUNTS
-           DISPLAY 'Total Saldo    : IDR ' WS-TOTBAL-FMT
-           DISPLAY 'Total Keluar   : IDR ' WS-TOTDEB-FMT
-           DISPLAY 'Total Masuk    : IDR ' WS-TOTCRE-FMT
-           DISPLAY 'Arus Kas Neto  : IDR ' WS-TOTNET-FMT
+           DISPLAY '   PROYEKSI TRANSAKSI BERKALA (' WS-PROJECT-DAYS
+                   ' hari)'
            DISPLAY
-               '======================================================'
+               '------------------------------------------------------'
+           MOVE 1 TO WS-SCHED-IX
+           PERFORM UNTIL WS-SCHED-IX > WS-SCHED-COUNT
+               PERFORM 8100-PROJECT-ONE-SCHEDULE
+               SET WS-SCHED-IX UP BY 1
+           END-PERFORM
            DISPLAY
-               '  CommunityFinance COBOL Report Engine v1.0'.
+               '======================================================'.
+
+       8100-PROJECT-ONE-SCHEDULE.
+           MOVE 'N' TO WS-PROJ-FOUND-FLAG
+           PERFORM 8150-FIND-SCHED-ACCOUNT
+           IF WS-PROJ-HAS-SCHED
+               EVALUATE TRUE
+                   WHEN WS-SCHED-DAILY(WS-SCHED-IX)
+                       MOVE 1 TO WS-PROJ-PERIOD-DAYS
+                   WHEN WS-SCHED-WEEKLY(WS-SCHED-IX)
+                       MOVE 7 TO WS-PROJ-PERIOD-DAYS
+                   WHEN WS-SCHED-MONTHLY(WS-SCHED-IX)
+                       MOVE 30 TO WS-PROJ-PERIOD-DAYS
+                   WHEN OTHER
+                       MOVE 0 TO WS-PROJ-PERIOD-DAYS
+               END-EVALUATE
+               IF WS-PROJ-PERIOD-DAYS > ZEROS
+                   DIVIDE WS-PROJECT-DAYS BY WS-PROJ-PERIOD-DAYS
+                       GIVING WS-PROJ-OCCURS
+                   COMPUTE WS-PROJ-DELTA =
+                       WS-SCHED-AMOUNT(WS-SCHED-IX) * WS-PROJ-OCCURS
+                   COMPUTE WS-PROJ-BALANCE =
+                       WS-ACCT-BAL(WS-ACCT-IX) + WS-PROJ-DELTA
+                   MOVE WS-ACCT-BAL(WS-ACCT-IX) TO WS-ACCTBAL-FMT
+                   MOVE WS-PROJ-DELTA           TO WS-PROJDELTA-FMT
+                   MOVE WS-PROJ-BALANCE         TO WS-PROJBAL-FMT
+                   DISPLAY WS-SCHED-ACCOUNT(WS-SCHED-IX)(1:22)
+                       ' saldo saat ini ' WS-ACCT-CUR(WS-ACCT-IX) ' '
+                       WS-ACCTBAL-FMT
+                   DISPLAY '  ' WS-SCHED-FREQ(WS-SCHED-IX) ' x '
+                       WS-PROJ-OCCURS ' = ' WS-PROJDELTA-FMT
+                       '  proyeksi ' WS-ACCT-CUR(WS-ACCT-IX) ' '
+                       WS-PROJBAL-FMT
+               END-IF
+           ELSE
+               DISPLAY WS-SCHED-ACCOUNT(WS-SCHED-IX)(1:22)
+                   ' - akun tidak ditemukan, dilewati'
+           END-IF.
+
+       8150-FIND-SCHED-ACCOUNT.
+           IF WS-ACCT-COUNT > 0
+               SET WS-ACCT-IX TO 1
+               PERFORM UNTIL WS-ACCT-IX > WS-ACCT-COUNT
+                       OR WS-PROJ-HAS-SCHED
+                   IF WS-ACCT-NAME(WS-ACCT-IX) =
+                           WS-SCHED-ACCOUNT(WS-SCHED-IX)
+                       MOVE 'Y' TO WS-PROJ-FOUND-FLAG
+                   ELSE
+                       SET WS-ACCT-IX UP BY 1
+                   END-IF
+               END-PERFORM
+           END-IF.
