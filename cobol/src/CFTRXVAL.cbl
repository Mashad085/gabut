@@ -2,6 +2,30 @@
       * CFTRXVAL.cbl - Transaction Validation & Balance Calculation    *
       * Input args: action= amount= balance= txn_type= interest_rate=  *
       *             days=                                               *
+      *             account_ref= - reference written to the audit log  *
+      *             audit_log=<path> - overrides the default audit     *
+      *             log path; every VALIDATE/CALC-BALANCE/CALC-INTEREST *
+      *             call appends one line regardless of status          *
+      *             day_count=360 or 365 (default) - divisor            *
+      *             5000-CALC-INTEREST uses to get the daily rate       *
+      *             txn_ref= - optional idempotency key; a repeat       *
+      *             txn_ref already on file returns status DUPLICATE    *
+      *             instead of recomputing the transaction              *
+      *             txn_ref_log=<path> - overrides the default seen-    *
+      *             reference log path                                  *
+      *             currency=<code> - tag echoed on the result and in   *
+      *             the audit log, default IDR, carried in the shared   *
+      *             CF-ACCT-CURRENCY field from CF-TYPES.cpy             *
+      *             account_id=<id> - when supplied, CALC-BALANCE reads *
+      *             and rewrites this account's balance in the account  *
+      *             master file instead of only printing the computed   *
+      *             new balance; account_ref= still drives the audit    *
+      *             log line and defaults to account_id when not given  *
+      *             master_file=<path> - overrides the default master   *
+      *             file path                                           *
+      * txn_type also accepts REFUND and REVERSAL, both of which credit *
+      * the balance back like CREDIT but are echoed in the output so a  *
+      * correction can be told apart from ordinary new money.           *
       * Output stdout: JSON result                                      *
       *================================================================*
        IDENTIFICATION DIVISION.
@@ -11,8 +35,31 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. LINUX.
        OBJECT-COMPUTER. LINUX.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO DYNAMIC WS-AUDIT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT TXNREF-LOG ASSIGN TO DYNAMIC WS-TXNREF-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXNREF-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO DYNAMIC WS-MASTER-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-ACCT-ID
+               FILE STATUS IS WS-MASTER-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD         PIC X(300).
+
+       FD  TXNREF-LOG.
+       01  TXNREF-RECORD        PIC X(300).
+
+       FD  ACCOUNT-MASTER.
+           COPY CF-ACCTMS.
+
        WORKING-STORAGE SECTION.
 
        01  WS-ACTION            PIC X(20)  VALUE SPACES.
@@ -31,6 +78,8 @@
        01  WS-OUT               PIC X(500) VALUE SPACES.
        01  WS-BAL-D             PIC Z(13).99.
        01  WS-INT-D             PIC Z(13).99.
+       01  WS-AMT-D             PIC Z(13).99.
+       01  WS-NEWBAL-D          PIC Z(13).99.
 
        01  WS-ARG-COUNT         PIC 9(3).
        01  WS-ARG-IDX           PIC 9(3).
@@ -39,6 +88,30 @@
        01  WS-VAL               PIC X(150).
        01  WS-POS               PIC 9(4).
 
+       01  WS-ACCOUNT-REF       PIC X(20) VALUE SPACES.
+       01  WS-DAY-COUNT         PIC 9(3)  VALUE 365.
+
+       01  WS-AUDIT-FILE        PIC X(200) VALUE 'CFTRXVAL_AUDIT.LOG'.
+       01  WS-AUDIT-STATUS      PIC X(02) VALUE SPACES.
+       01  WS-TIMESTAMP         PIC X(26) VALUE SPACES.
+       01  WS-CUR-DATETIME      PIC X(21) VALUE SPACES.
+
+       01  WS-TXN-REF           PIC X(30) VALUE SPACES.
+       01  WS-TXNREF-FILE       PIC X(200) VALUE 'CFTRXVAL_TXNREF.LOG'.
+       01  WS-TXNREF-STATUS     PIC X(02) VALUE SPACES.
+       01  WS-TXNREF-EOF        PIC X(01) VALUE 'N'.
+           88  WS-TXNREF-AT-EOF     VALUE 'Y'.
+       01  WS-TXNREF-FOUND      PIC X(01) VALUE 'N'.
+           88  WS-TXNREF-IS-FOUND   VALUE 'Y'.
+
+       01  WS-ACCOUNT-ID        PIC X(50) VALUE SPACES.
+       01  WS-MASTER-FILE       PIC X(200) VALUE 'CFTRXVAL_ACCOUNTS.DAT'.
+       01  WS-MASTER-STATUS     PIC X(02) VALUE SPACES.
+       01  WS-MASTER-FOUND-FLAG PIC X VALUE 'N'.
+           88  WS-MASTER-IS-FOUND   VALUE 'Y'.
+
+       COPY CF-TYPES.
+
        PROCEDURE DIVISION.
 
        0000-MAIN.
@@ -76,21 +149,131 @@
                        MOVE FUNCTION NUMVAL(WS-VAL) TO WS-INT-RATE
                    WHEN 'days'
                        MOVE FUNCTION NUMVAL(WS-VAL) TO WS-DAYS
+                   WHEN 'account_ref'
+                       MOVE FUNCTION TRIM(WS-VAL) TO WS-ACCOUNT-REF
+                   WHEN 'audit_log'
+                       MOVE FUNCTION TRIM(WS-VAL) TO WS-AUDIT-FILE
+                   WHEN 'day_count'
+                       MOVE FUNCTION NUMVAL(WS-VAL) TO WS-DAY-COUNT
+                   WHEN 'txn_ref'
+                       MOVE FUNCTION TRIM(WS-VAL) TO WS-TXN-REF
+                   WHEN 'txn_ref_log'
+                       MOVE FUNCTION TRIM(WS-VAL) TO WS-TXNREF-FILE
+                   WHEN 'currency'
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           WS-VAL)) TO CF-ACCT-CURRENCY
+                   WHEN 'account_id'
+                       MOVE FUNCTION TRIM(WS-VAL) TO WS-ACCOUNT-ID
+                   WHEN 'master_file'
+                       MOVE FUNCTION TRIM(WS-VAL) TO WS-MASTER-FILE
                END-EVALUATE
            END-IF.
 
        2000-PROCESS.
-           EVALUATE FUNCTION TRIM(WS-ACTION)
-               WHEN 'VALIDATE'
-                   PERFORM 3000-VALIDATE
-               WHEN 'CALC-BALANCE'
-                   PERFORM 4000-CALC-BALANCE
-               WHEN 'CALC-INTEREST'
-                   PERFORM 5000-CALC-INTEREST
-               WHEN OTHER
-                   MOVE 'ERROR' TO WS-STATUS
-                   MOVE 'Action tidak dikenal' TO WS-MSG
-           END-EVALUATE.
+           MOVE WS-BALANCE TO WS-NEW-BALANCE
+           IF FUNCTION TRIM(WS-ACCOUNT-REF) = SPACES
+               MOVE WS-ACCOUNT-ID TO WS-ACCOUNT-REF
+           END-IF
+           IF FUNCTION TRIM(WS-TXN-REF) NOT = SPACES
+               PERFORM 2010-CHECK-IDEMPOTENCY
+           END-IF
+           IF NOT WS-STATUS = 'DUPLICATE'
+               IF FUNCTION TRIM(WS-ACTION) = 'CALC-BALANCE' AND
+                       FUNCTION TRIM(WS-ACCOUNT-ID) NOT = SPACES
+                   PERFORM 2020-LOAD-MASTER-BALANCE
+               END-IF
+               EVALUATE FUNCTION TRIM(WS-ACTION)
+                   WHEN 'VALIDATE'
+                       PERFORM 3000-VALIDATE
+                   WHEN 'CALC-BALANCE'
+                       PERFORM 4000-CALC-BALANCE
+                   WHEN 'CALC-INTEREST'
+                       PERFORM 5000-CALC-INTEREST
+                   WHEN OTHER
+                       MOVE 'ERROR' TO WS-STATUS
+                       MOVE 'Action tidak dikenal' TO WS-MSG
+               END-EVALUATE
+               IF FUNCTION TRIM(WS-ACTION) = 'CALC-BALANCE' AND
+                       FUNCTION TRIM(WS-ACCOUNT-ID) NOT = SPACES AND
+                       WS-STATUS NOT = 'ERROR'
+                   PERFORM 2030-SAVE-MASTER-BALANCE
+               END-IF
+               IF FUNCTION TRIM(WS-TXN-REF) NOT = SPACES AND
+                       WS-STATUS NOT = 'ERROR'
+                   PERFORM 2015-RECORD-TXN-REF
+               END-IF
+           END-IF
+           IF WS-MASTER-STATUS = '00'
+               CLOSE ACCOUNT-MASTER
+           END-IF
+           PERFORM 8000-WRITE-AUDIT-LOG.
+
+       2020-LOAD-MASTER-BALANCE.
+           MOVE 'N' TO WS-MASTER-FOUND-FLAG
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-MASTER-STATUS = '35'
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF
+           MOVE WS-ACCOUNT-ID TO AM-ACCT-ID
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE AM-BALANCE TO WS-BALANCE
+                   MOVE 'Y' TO WS-MASTER-FOUND-FLAG
+           END-READ.
+
+       2030-SAVE-MASTER-BALANCE.
+           MOVE WS-ACCOUNT-ID   TO AM-ACCT-ID
+           MOVE WS-NEW-BALANCE  TO AM-BALANCE
+           IF WS-MASTER-IS-FOUND
+               REWRITE ACCOUNT-MASTER-RECORD
+           ELSE
+               WRITE ACCOUNT-MASTER-RECORD
+           END-IF.
+
+      * read-only lookup - a txn_ref is only recorded as seen once the
+      * action it belongs to has actually gone on to succeed (see
+      * 2015-RECORD-TXN-REF), so a failed VALIDATE/CALC-BALANCE/
+      * CALC-INTEREST never poisons a txn_ref against a later retry
+       2010-CHECK-IDEMPOTENCY.
+           MOVE 'N' TO WS-TXNREF-EOF
+           MOVE 'N' TO WS-TXNREF-FOUND
+           OPEN INPUT TXNREF-LOG
+           IF WS-TXNREF-STATUS = '00'
+               PERFORM UNTIL WS-TXNREF-AT-EOF
+                   READ TXNREF-LOG INTO TXNREF-RECORD
+                       AT END MOVE 'Y' TO WS-TXNREF-EOF
+                       NOT AT END
+                           IF FUNCTION TRIM(TXNREF-RECORD) =
+                                   FUNCTION TRIM(WS-TXN-REF)
+                               MOVE 'Y' TO WS-TXNREF-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TXNREF-LOG
+           END-IF
+           IF WS-TXNREF-IS-FOUND
+               MOVE 'DUPLICATE' TO WS-STATUS
+               MOVE 'Transaksi dengan txn_ref ini sudah diproses'
+                   TO WS-MSG
+           END-IF.
+
+      * called only after the action's own EVALUATE has run and left
+      * WS-STATUS not equal to ERROR - a txn_ref whose action failed
+      * validation is not recorded, so a client that retries the same
+      * txn_ref after fixing its input is not told DUPLICATE forever
+       2015-RECORD-TXN-REF.
+           OPEN EXTEND TXNREF-LOG
+           IF WS-TXNREF-STATUS NOT = '00'
+               CLOSE TXNREF-LOG
+               OPEN OUTPUT TXNREF-LOG
+           END-IF
+           MOVE FUNCTION TRIM(WS-TXN-REF) TO TXNREF-RECORD
+           WRITE TXNREF-RECORD
+           CLOSE TXNREF-LOG.
 
        3000-VALIDATE.
            MOVE 'OK' TO WS-STATUS
@@ -118,6 +301,13 @@
                WHEN 'CREDIT'
                    ADD WS-AMOUNT TO WS-NEW-BALANCE
                    MOVE 'Validasi berhasil' TO WS-MSG
+               WHEN 'REFUND'
+                   ADD WS-AMOUNT TO WS-NEW-BALANCE
+                   MOVE 'Validasi refund berhasil' TO WS-MSG
+               WHEN 'REVERSAL'
+                   ADD WS-AMOUNT TO WS-NEW-BALANCE
+                   MOVE 'Validasi pembalikan transaksi berhasil'
+                       TO WS-MSG
                WHEN OTHER
                    MOVE 'ERROR' TO WS-STATUS
                    MOVE 'Tipe transaksi tidak valid' TO WS-MSG
@@ -129,6 +319,13 @@
                WHEN 'CREDIT'
                    ADD WS-AMOUNT TO WS-NEW-BALANCE
                    MOVE 'Saldo diperbarui kredit' TO WS-MSG
+               WHEN 'REFUND'
+                   ADD WS-AMOUNT TO WS-NEW-BALANCE
+                   MOVE 'Saldo diperbarui refund' TO WS-MSG
+               WHEN 'REVERSAL'
+                   ADD WS-AMOUNT TO WS-NEW-BALANCE
+                   MOVE 'Saldo diperbarui pembalikan transaksi'
+                       TO WS-MSG
                WHEN 'DEBIT'
                WHEN 'TRANSFER'
                    IF WS-AMOUNT > WS-BALANCE
@@ -155,13 +352,52 @@
                MOVE 'Rate 0 tidak ada bunga' TO WS-MSG
                EXIT PARAGRAPH
            END-IF
-           DIVIDE 365 INTO WS-INT-RATE GIVING WS-DAILY-RATE
+           IF WS-DAY-COUNT = ZEROS
+               MOVE 365 TO WS-DAY-COUNT
+           END-IF
+           DIVIDE WS-DAY-COUNT INTO WS-INT-RATE GIVING WS-DAILY-RATE
            MULTIPLY WS-BALANCE   BY WS-DAILY-RATE GIVING WS-INTEREST
            MULTIPLY WS-DAYS      BY WS-INTEREST   GIVING WS-INTEREST
            MOVE WS-BALANCE TO WS-NEW-BALANCE
            ADD WS-INTEREST TO WS-NEW-BALANCE
            MOVE 'Bunga dihitung' TO WS-MSG.
 
+       8000-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DATETIME
+           MOVE WS-CUR-DATETIME(1:8)  TO WS-TIMESTAMP(1:8)
+           MOVE '-'                   TO WS-TIMESTAMP(9:1)
+           MOVE WS-CUR-DATETIME(9:6)  TO WS-TIMESTAMP(10:6)
+           MOVE WS-BALANCE     TO WS-BAL-D
+           MOVE WS-AMOUNT      TO WS-AMT-D
+           MOVE WS-NEW-BALANCE TO WS-NEWBAL-D
+           MOVE SPACES TO AUDIT-RECORD
+           STRING
+               'ref=' DELIMITED SIZE
+               FUNCTION TRIM(WS-ACCOUNT-REF) DELIMITED SIZE
+               ' txn_type=' DELIMITED SIZE
+               FUNCTION TRIM(WS-TXN-TYPE) DELIMITED SIZE
+               ' amount=' DELIMITED SIZE
+               FUNCTION TRIM(WS-AMT-D) DELIMITED SIZE
+               ' old_balance=' DELIMITED SIZE
+               FUNCTION TRIM(WS-BAL-D) DELIMITED SIZE
+               ' new_balance=' DELIMITED SIZE
+               FUNCTION TRIM(WS-NEWBAL-D) DELIMITED SIZE
+               ' status=' DELIMITED SIZE
+               FUNCTION TRIM(WS-STATUS) DELIMITED SIZE
+               ' currency=' DELIMITED SIZE
+               FUNCTION TRIM(CF-ACCT-CURRENCY) DELIMITED SIZE
+               ' ts=' DELIMITED SIZE
+               FUNCTION TRIM(WS-TIMESTAMP) DELIMITED SIZE
+               INTO AUDIT-RECORD
+           END-STRING
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS NOT = '00'
+               CLOSE AUDIT-LOG
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG.
+
        9000-OUTPUT.
            MOVE WS-NEW-BALANCE TO WS-BAL-D
            MOVE WS-INTEREST    TO WS-INT-D
@@ -179,7 +415,15 @@
                    DELIMITED SIZE
                FUNCTION TRIM(WS-INT-D)
                    DELIMITED SIZE
-               ',"message":"'
+               ',"txn_type":"'
+                   DELIMITED SIZE
+               FUNCTION TRIM(WS-TXN-TYPE)
+                   DELIMITED SIZE
+               '","currency":"'
+                   DELIMITED SIZE
+               FUNCTION TRIM(CF-ACCT-CURRENCY)
+                   DELIMITED SIZE
+               '","message":"'
                    DELIMITED SIZE
                FUNCTION TRIM(WS-MSG)
                    DELIMITED SIZE
