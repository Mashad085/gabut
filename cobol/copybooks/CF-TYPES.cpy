@@ -1,9 +1,13 @@
       *================================================================*
       * CF-TYPES.cpy - Common data types for CommunityFinance COBOL   *
+      * CF-ACCOUNT-RECORD is the shared account view - COPYed by       *
+      * CFBATCH, CFBUDGET, CFREPORT, CFTRXVAL and CFWALLET so a field  *
+      * every program needs (currency) is declared once here and      *
+      * flows through every program instead of being hand-added to    *
+      * five different WORKING-STORAGE sections. Each program keeps   *
+      * its own account-id/balance working-storage items, since those *
+      * differ in usage (COMP-3 vs display, signed vs unsigned) from   *
+      * one program to the next; only currency is genuinely common.   *
       *================================================================*
-       01  WS-AMOUNT           PIC 9(13)V99 COMP-3.
-       01  WS-BALANCE          PIC 9(13)V99 COMP-3.
-       01  WS-RATE             PIC 9(3)V9(4) COMP-3.
-       01  WS-RESULT           PIC 9(13)V99 COMP-3.
-       01  WS-RETURN-CODE      PIC 9(4) VALUE ZEROS.
-       01  WS-ERROR-MSG        PIC X(100) VALUE SPACES.
+       01  CF-ACCOUNT-RECORD.
+           05  CF-ACCT-CURRENCY    PIC X(4)  VALUE 'IDR'.
